@@ -0,0 +1,41 @@
+*+------------------------------------------------------------------+
+*| CSRGMAP                                                          |
+*|   BMS MAPSET FOR THE CSRGTLR TELLER INQUIRY TRANSACTION          |
+*|   (REQ 007). ONE MAP, CSRGM1: ACCOUNT NUMBER IN, CUSTOMER-NAME/  |
+*|   CUSTOMER-ID/SYS-DATE/SYS-TIME/MESSAGES OUT - THE SAME FIELDS   |
+*|   CSRGREQ/CSRGRES CARRY IN DFHCOMMAREA.                          |
+*+------------------------------------------------------------------+
+CSRGMAP  DFHMSD TYPE=&SYSPARM,                                       X
+               LANG=COBOL,                                           X
+               MODE=INOUT,                                           X
+               TIOAPFX=YES,                                          X
+               STORAGE=AUTO
+*
+CSRGM1   DFHMDI SIZE=(24,80),                                        X
+               LINE=1,                                               X
+               COLUMN=1
+*
+         DFHMDF POS=(01,30),LENGTH=20,ATTRB=(PROT,BRT),              X
+               INITIAL='CUSTOMER INQUIRY'
+*
+         DFHMDF POS=(03,01),LENGTH=11,ATTRB=(PROT),                  X
+               INITIAL='ACCOUNT NO:'
+ACCTNO   DFHMDF POS=(03,13),LENGTH=18,ATTRB=(UNPROT,NUM,IC)
+*
+         DFHMDF POS=(05,01),LENGTH=14,ATTRB=(PROT),                  X
+               INITIAL='CUSTOMER NAME:'
+CUSTNAME DFHMDF POS=(05,16),LENGTH=50,ATTRB=(PROT)
+*
+         DFHMDF POS=(06,01),LENGTH=12,ATTRB=(PROT),                  X
+               INITIAL='CUSTOMER ID:'
+CUSTID   DFHMDF POS=(06,14),LENGTH=09,ATTRB=(PROT)
+*
+         DFHMDF POS=(07,01),LENGTH=09,ATTRB=(PROT),                  X
+               INITIAL='AS-OF DT:'
+SYSDATE  DFHMDF POS=(07,11),LENGTH=10,ATTRB=(PROT)
+SYSTIME  DFHMDF POS=(07,23),LENGTH=08,ATTRB=(PROT)
+*
+MSG      DFHMDF POS=(10,01),LENGTH=79,ATTRB=(PROT,BRT)
+*
+         DFHMSD TYPE=FINAL
+         END

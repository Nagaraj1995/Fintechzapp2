@@ -0,0 +1,169 @@
+      *+---------------------------------------------------------------+
+      *| CBSSWEEP                                                      |
+      *|   NIGHTLY ACCOUNT-SWEEP BATCH DRIVER (REQ 009). READS THE     |
+      *|   ACCTMSTR ACCOUNT MASTER FILE AND CALLS CBSCSRG ONCE PER     |
+      *|   ACCOUNT, THE SAME DFHEIBLK/DFHCOMMAREA CALL SHAPE           |
+      *|   TEST_TEST1 USES IN TCBSCSRG. AFTER EVERY SUCCESSFUL CALL    |
+      *|   THE LAST ACCOUNT NUMBER PROCESSED IS REWRITTEN TO CSRGCKPT  |
+      *|   (CSRGRST.CPY), SO A RERUN SKIPS FORWARD PAST EVERYTHING     |
+      *|   ALREADY DONE INSTEAD OF RESTARTING AT RECORD ONE.           |
+      *+---------------------------------------------------------------+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBSSWEEP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCTMSTR ASSIGN TO ACCTMSTR
+                ORGANIZATION IS SEQUENTIAL.
+           SELECT CSRGCKPT ASSIGN TO CSRGCKPT
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-CKPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCTMSTR
+           RECORD CONTAINS 18 CHARACTERS.
+       01 ACCTMSTR-RECORD.
+         03 ACCTMSTR-ACCOUNT-NO    PIC S9(18).
+       FD CSRGCKPT
+           RECORD CONTAINS 60 CHARACTERS.
+       01 CSRGCKPT-RECORD          PIC X(60).
+       WORKING-STORAGE SECTION.
+       COPY CSRGRST.
+       01 WS-ACCTMSTR-EOF-FLAG     PIC X(01) VALUE 'N'.
+         88 WS-ACCTMSTR-EOF        VALUE 'Y'.
+       01 WS-CKPT-FOUND-FLAG       PIC X(01) VALUE 'N'.
+         88 WS-CKPT-FOUND          VALUE 'Y'.
+       01 WS-CKPT-STATUS           PIC X(02) VALUE '00'.
+         88 WS-CKPT-STATUS-OK      VALUE '00'.
+         88 WS-CKPT-STATUS-NOFILE  VALUE '35'.
+       01 WS-SKIPPING-FLAG         PIC X(01) VALUE 'N'.
+         88 WS-SKIPPING            VALUE 'Y'.
+       01 WS-ROW-AREA.
+          COPY CSRGREQ.
+      *    DFHEIBLK/DFHCOMMAREA CALL SHAPE MATCHES TCBSCSRG'S
+      *    TEST_TEST1 - A PRE-TRANSLATION CICS PROGRAM IS CALLED
+      *    DIRECTLY FROM BATCH WITH A MOCKED COMMUNICATIONS AREA.
+       01 WS-DFHEIBLK.
+         03 WS-EIBTIME PICTURE S9(7) USAGE COMPUTATIONAL-3.
+         03 WS-EIBDATE PICTURE S9(7) USAGE COMPUTATIONAL-3.
+         03 WS-EIBTRNID PICTURE X(4) VALUE 'SWEP'.
+         03 WS-EIBTASKN PICTURE S9(7) USAGE COMPUTATIONAL-3.
+         03 WS-EIBTRMID PICTURE X(4) VALUE SPACES.
+         03 WS-DFHEIGDI PICTURE S9(4) USAGE COMPUTATIONAL-5.
+         03 WS-EIBCPOSN PICTURE S9(4) USAGE COMPUTATIONAL-5.
+         03 WS-EIBCALEN PICTURE S9(4) USAGE COMPUTATIONAL-5.
+         03 WS-EIBAID PICTURE X(1).
+         03 WS-EIBFN PICTURE X(2).
+         03 WS-EIBRCODE PICTURE X(6).
+         03 WS-EIBDS PICTURE X(8).
+         03 WS-EIBREQID PICTURE X(8).
+         03 WS-EIBRSRCE PICTURE X(8).
+         03 WS-EIBSYNC PICTURE X.
+         03 WS-EIBFREE PICTURE X.
+         03 WS-EIBRECV PICTURE X.
+         03 WS-EIBSEND PICTURE X.
+         03 WS-EIBATT PICTURE X.
+         03 WS-EIBEOC PICTURE X.
+         03 WS-EIBFMH PICTURE X.
+         03 WS-EIBCOMPL PICTURE X(1).
+         03 WS-EIBSIG PICTURE X(1).
+         03 WS-EIBCONF PICTURE X(1).
+         03 WS-EIBERR PICTURE X(1).
+         03 WS-EIBERRCD PICTURE X(4).
+         03 WS-EIBSYNRB PICTURE X.
+         03 WS-EIBNODAT PICTURE X.
+         03 WS-EIBRESP PICTURE S9(8) USAGE COMPUTATIONAL.
+         03 WS-EIBRESP2 PICTURE S9(8) USAGE COMPUTATIONAL.
+         03 WS-EIBRLDBK PICTURE X(1).
+       01 WS-PGM-ID                PIC X(08) VALUE 'CBSCSRG'.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM READ-CHECKPOINT
+           OPEN INPUT ACCTMSTR
+           IF WS-CKPT-FOUND AND CSRGRST-LAST-ACCOUNT-NO NOT = 0
+             MOVE 'Y' TO WS-SKIPPING-FLAG
+           END-IF
+           PERFORM READ-NEXT-ACCOUNT
+           PERFORM UNTIL WS-ACCTMSTR-EOF
+             IF WS-SKIPPING
+               IF ACCTMSTR-ACCOUNT-NO = CSRGRST-LAST-ACCOUNT-NO
+                 MOVE 'N' TO WS-SKIPPING-FLAG
+               END-IF
+             ELSE
+               PERFORM PROCESS-ONE-ACCOUNT
+             END-IF
+             PERFORM READ-NEXT-ACCOUNT
+           END-PERFORM
+           IF WS-SKIPPING THEN
+      *        CHECKPOINT ACCOUNT WAS NEVER FOUND IN ACCTMSTR (FILE
+      *        REBUILT/RESORTED SINCE THE LAST RUN) - EVERY REMAINING
+      *        ACCOUNT WAS SKIPPED INSTEAD OF PROCESSED. FAIL LOUDLY
+      *        RATHER THAN LET THE SWEEP LOOK LIKE A CLEAN RUN.
+             DISPLAY 'CBSSWEEP: CHECKPOINT ACCOUNT '
+                  CSRGRST-LAST-ACCOUNT-NO
+                  ' NOT FOUND IN ACCTMSTR - RERUN ABANDONED, '
+                  'NO ACCOUNTS PROCESSED THIS RUN'
+             MOVE 16 TO RETURN-CODE
+           END-IF
+           CLOSE ACCTMSTR
+           GOBACK.
+       READ-CHECKPOINT.
+           MOVE LOW-VALUES TO CSRGRST-RECORD
+           MOVE 0 TO CSRGRST-LAST-ACCOUNT-NO
+           MOVE 0 TO CSRGRST-RECORDS-DONE
+           OPEN INPUT CSRGCKPT
+           IF WS-CKPT-STATUS-OK
+             READ CSRGCKPT
+               AT END
+                 MOVE 'N' TO WS-CKPT-FOUND-FLAG
+               NOT AT END
+                 MOVE CSRGCKPT-RECORD TO CSRGRST-RECORD
+                 MOVE 'Y' TO WS-CKPT-FOUND-FLAG
+             END-READ
+             CLOSE CSRGCKPT
+           ELSE
+             MOVE 'N' TO WS-CKPT-FOUND-FLAG
+           END-IF
+           EXIT.
+       READ-NEXT-ACCOUNT.
+           READ ACCTMSTR
+             AT END MOVE 'Y' TO WS-ACCTMSTR-EOF-FLAG
+           END-READ
+           EXIT.
+       PROCESS-ONE-ACCOUNT.
+           INITIALIZE WS-DFHEIBLK
+      *    INITIALIZE RESETS WS-EIBTRNID TO SPACES - IT DOES NOT
+      *    RESTORE THE 'SWEP' VALUE CLAUSE. CBSCSRG'S WRITE-AUDIT-
+      *    RECORD MOVES EIBTRNID TO CSRGAUD-TRAN-ID, SO RESTORE IT
+      *    HERE OR EVERY BATCH-DRIVEN AUDIT RECORD LOSES ITS 'SWEP'
+      *    TRANSACTION TAG.
+           MOVE 'SWEP' TO WS-EIBTRNID
+           MOVE ACCTMSTR-ACCOUNT-NO TO ACCOUNT-NO OF CSRGREQ OF
+                WS-ROW-AREA
+           CALL WS-PGM-ID USING WS-DFHEIBLK WS-ROW-AREA
+           MOVE ACCTMSTR-ACCOUNT-NO TO CSRGRST-LAST-ACCOUNT-NO
+           ADD 1 TO CSRGRST-RECORDS-DONE
+           PERFORM WRITE-CHECKPOINT
+           EXIT.
+       WRITE-CHECKPOINT.
+           MOVE CSRGRST-RECORD TO CSRGCKPT-RECORD
+           OPEN OUTPUT CSRGCKPT
+           IF NOT WS-CKPT-STATUS-OK THEN
+      *        A STALE CHECKPOINT IS WORSE THAN NO CHECKPOINT - A
+      *        SILENT FAILURE HERE WOULD LET THE SWEEP CARRY ON AS IF
+      *        NOTHING WAS WRONG AND HAVE THE NEXT RESTART REPROCESS
+      *        (OR UNDER-PROCESS) ACCOUNTS WITH NO ERROR EVER SURFACED.
+             DISPLAY 'CBSSWEEP: CSRGCKPT OPEN OUTPUT FAILED - STATUS '
+                  WS-CKPT-STATUS
+             MOVE 16 TO RETURN-CODE
+           ELSE
+             WRITE CSRGCKPT-RECORD
+             IF NOT WS-CKPT-STATUS-OK THEN
+               DISPLAY 'CBSSWEEP: CSRGCKPT WRITE FAILED - STATUS '
+                    WS-CKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+             END-IF
+             CLOSE CSRGCKPT
+           END-IF
+           EXIT.
+       END PROGRAM CBSSWEEP.

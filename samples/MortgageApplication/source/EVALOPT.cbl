@@ -0,0 +1,130 @@
+      *+---------------------------------------------------------------+
+      *| EVALOPT                                                       |
+      *|   FUNCTION TO EVALUATE THAT THE BIT OF OPTION DATA            |
+      *|   (1) TAKE AND OF GROUP COMMON MASK AND OPTION IN ARG0        |
+      *|   (2) CHECK IF THE GROUP MASK IS EQUAL TO (1)                 |
+      *|       IF EQUAL,    RTN01 IS 0                                 |
+      *|       IF NO EQUAL, RTN01 IS 1                                 |
+      *+---------------------------------------------------------------+
+       ID DIVISION.
+       PROGRAM-ID. EVALOPT.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  OUT1-REC.
+         05 OUT1-DATA                PIC X(1) OCCURS 8.
+       01 OUT1-DATA-R REDEFINES OUT1-REC.
+         05 OUT1-DATA-UP             PIC X(4).
+         05 OUT1-DATA-DOWN           PIC X(4).
+       01  OUT2-REC.
+         05  OUT2-DATA               PIC X(1) OCCURS 8.
+       01  OUT2-DATA-R REDEFINES OUT2-REC.
+         05 OUT2-DATA-UP             PIC X(4).
+         05 OUT2-DATA-DOWN           PIC X(4).
+       01  WORK1-REC.
+         05  WORK1-DATA              PIC X(1) OCCURS 8.
+       01  WORK1-DATA-R REDEFINES WORK1-REC.
+         05 WORK1-DATA-UP            PIC X(4).
+         05 WORK1-DATA-DOWN          PIC X(4).
+       01  WORK-AREA.
+         05  WORK-HEX-UP             PIC 9(4)  COMP.
+         05  WORK-HEX-DOWN           PIC 9(4)  COMP.
+       01  HEX-CHG-BEF.
+         05  HEX-CHANGE-LV           PIC X(1) VALUE LOW-VALUE.
+         05  HEX-CHANGE-BEFORE       PIC X(1).
+       01  HEX-CHG-AFT      REDEFINES  HEX-CHG-BEF.
+         05  HEX-CHANGE-AFTER        PIC 9(4)  COMP.
+       01  TBL-CHANGE-DATA.
+          05  FILLER                 PIC  X(004) VALUE '0000'.
+          05  FILLER                 PIC  X(001) VALUE '0'.
+          05  FILLER                 PIC  X(004) VALUE '0001'.
+          05  FILLER                 PIC  X(001) VALUE '1'.
+          05  FILLER                 PIC  X(004) VALUE '0010'.
+          05  FILLER                 PIC  X(001) VALUE '2'.
+          05  FILLER                 PIC  X(004) VALUE '0011'.
+          05  FILLER                 PIC  X(001) VALUE '3'.
+          05  FILLER                 PIC  X(004) VALUE '0100'.
+          05  FILLER                 PIC  X(001) VALUE '4'.
+          05  FILLER                 PIC  X(004) VALUE '0101'.
+          05  FILLER                 PIC  X(001) VALUE '5'.
+          05  FILLER                 PIC  X(004) VALUE '0110'.
+          05  FILLER                 PIC  X(001) VALUE '6'.
+          05  FILLER                 PIC  X(004) VALUE '0111'.
+          05  FILLER                 PIC  X(001) VALUE '7'.
+          05  FILLER                 PIC  X(004) VALUE '1000'.
+          05  FILLER                 PIC  X(001) VALUE '8'.
+          05  FILLER                 PIC  X(004) VALUE '1001'.
+          05  FILLER                 PIC  X(001) VALUE '9'.
+          05  FILLER                 PIC  X(004) VALUE '1010'.
+          05  FILLER                 PIC  X(001) VALUE 'A'.
+          05  FILLER                 PIC  X(004) VALUE '1011'.
+          05  FILLER                 PIC  X(001) VALUE 'B'.
+          05  FILLER                 PIC  X(004) VALUE '1100'.
+          05  FILLER                 PIC  X(001) VALUE 'C'.
+          05  FILLER                 PIC  X(004) VALUE '1101'.
+          05  FILLER                 PIC  X(001) VALUE 'D'.
+          05  FILLER                 PIC  X(004) VALUE '1110'.
+          05  FILLER                 PIC  X(001) VALUE 'E'.
+          05  FILLER                 PIC  X(004) VALUE '1111'.
+          05  FILLER                 PIC  X(001) VALUE 'F'.
+          01  TBL-DATA REDEFINES TBL-CHANGE-DATA.
+           05  TBL-CHG  OCCURS  16 TIMES.
+             10  TBL-BIT-CHAR        PIC  X(004).
+             10  TBL-HEX-CHAR        PIC  X(001).
+       01 BIT-COUNT                  PIC 9(1).
+       01 I                          PIC S9(8) COMP.
+       LINKAGE SECTION.
+       01 G-MASK.
+         03 D-G-MASK                 PIC X(1) OCCURS 19.
+       01 COM-MASK.
+         03 D-COM-MASK               PIC X(1) OCCURS 19.
+       01 O-ARG0.
+         03 D-O-ARG0                 PIC X(1) OCCURS 19.
+       01 BYTE-COUNT                 PIC S9(8) COMP.
+       01 RTN01                      PIC 9(1).
+       PROCEDURE DIVISION USING G-MASK COM-MASK O-ARG0 BYTE-COUNT
+            RTN01.
+            MOVE 0 TO RTN01
+            PERFORM VARYING I FROM 1 BY 1 UNTIL I > BYTE-COUNT
+              PERFORM ANDCOMMASK
+              IF RTN01 = 1 THEN
+                GOBACK
+              END-IF
+            END-PERFORM.
+            EXIT PROGRAM.
+       ANDCOMMASK.
+      * CONVERT GROUP COMMON MASK TO BIT
+            MOVE D-COM-MASK(I) TO HEX-CHANGE-BEFORE.
+            DIVIDE 16 INTO HEX-CHANGE-AFTER GIVING WORK-HEX-UP
+                                         REMAINDER WORK-HEX-DOWN.
+            MOVE TBL-BIT-CHAR(WORK-HEX-UP + 1)   TO OUT1-DATA-UP.
+            MOVE TBL-BIT-CHAR(WORK-HEX-DOWN + 1) TO OUT1-DATA-DOWN.
+      * CONVERT OPTION IN ARG0 TO BIT
+            MOVE D-O-ARG0(I) TO HEX-CHANGE-BEFORE.
+            DIVIDE 16 INTO HEX-CHANGE-AFTER GIVING WORK-HEX-UP
+                                         REMAINDER WORK-HEX-DOWN.
+            MOVE TBL-BIT-CHAR(WORK-HEX-UP + 1)   TO OUT2-DATA-UP.
+            MOVE TBL-BIT-CHAR(WORK-HEX-DOWN + 1) TO OUT2-DATA-DOWN.
+      * CREATE EVAL BIT FROM GROUP COMMON MASK BIT AND ARG0 BIT
+            PERFORM VARYING BIT-COUNT FROM 1 BY 1 UNTIL BIT-COUNT > 8
+              IF OUT1-DATA(BIT-COUNT) = '1' AND
+                 OUT2-DATA(BIT-COUNT) = '1' THEN
+                MOVE '1' TO WORK1-DATA(BIT-COUNT)
+              ELSE
+                MOVE '0' TO WORK1-DATA(BIT-COUNT)
+              END-IF
+            END-PERFORM.
+      * CONVERT GROUP MASK TO BIT DATA
+            MOVE D-G-MASK(I) TO HEX-CHANGE-BEFORE.
+            DIVIDE 16 INTO HEX-CHANGE-AFTER GIVING WORK-HEX-UP
+                                         REMAINDER WORK-HEX-DOWN.
+            MOVE TBL-BIT-CHAR(WORK-HEX-UP + 1)   TO OUT1-DATA-UP.
+            MOVE TBL-BIT-CHAR(WORK-HEX-DOWN + 1) TO OUT1-DATA-DOWN.
+      * CHECK IF EQUAL BETWEEN EVAL BIT AND GROUP MASK BIT
+            IF WORK1-DATA-UP = OUT1-DATA-UP AND
+               WORK1-DATA-DOWN = OUT1-DATA-DOWN THEN
+              CONTINUE
+            ELSE
+              MOVE 1 TO RTN01
+            END-IF
+            EXIT.
+       END PROGRAM 'EVALOPT'.

@@ -0,0 +1,78 @@
+      *+---------------------------------------------------------------+
+      *| CSRGTLR                                                       |
+      *|   BMS TELLER INQUIRY TRANSACTION (REQ 007), MAP CSRGM1 IN    |
+      *|   MAPSET CSRGMAP. PSEUDO-CONVERSATIONAL: FIRST ENTRY           |
+      *|   (EIBCALEN = 0) SENDS THE BLANK MAP AND RETURNS, WAITING     |
+      *|   FOR THE TELLER TO KEY AN ACCOUNT NUMBER; THE NEXT ENTRY     |
+      *|   RECEIVES IT, LINKS TO CBSCSRG (SAME COMMAREA CONVENTION AS  |
+      *|   CBSCSRB) AND PAINTS THE RESPONSE BACK ON THE SAME SCREEN.   |
+      *|   THE TRANSACTION STAYS CONVERSATIONAL UNTIL THE TELLER       |
+      *|   CLEARS, SO REPEAT LOOKUPS DON'T RE-SEND THE FULL MAP.       |
+      *+---------------------------------------------------------------+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSRGTLR.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-PGM-ID                PIC X(08) VALUE 'CBSCSRG'.
+       01 WS-MAPNAME                PIC X(07) VALUE 'CSRGM1'.
+       01 WS-MAPSET                 PIC X(07) VALUE 'CSRGMAP'.
+       01 WS-ACCOUNT-NO-NUM          PIC S9(18).
+       01 WS-CUSTOMER-ID-EDIT        PIC Z(8)9.
+       01 WS-RESP                   PIC S9(8) COMP.
+       01 WS-OUT-COMMAREA            PIC X(01) VALUE 'Y'.
+       01 WS-ROW-AREA.
+          COPY CSRGREQ.
+       COPY CSRGMAP.
+       LINKAGE SECTION.
+       01 DFHCOMMAREA                PIC X(01).
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           IF EIBCALEN = 0
+             PERFORM SEND-INITIAL-MAP
+           ELSE
+             PERFORM RECEIVE-AND-INQUIRE
+           END-IF
+      *    RETURN A WORKING-STORAGE COMMAREA, NOT THE LINKAGE SECTION
+      *    DFHCOMMAREA - ON THE FIRST ATTACH (EIBCALEN = 0) NO
+      *    COMMAREA WAS PASSED IN, SO DFHCOMMAREA'S ADDRESSABILITY IS
+      *    NOT ESTABLISHED AND REFERENCING IT WOULD RISK AN ASRA.
+           EXEC CICS RETURN
+                TRANSID('CSRG')
+                COMMAREA(WS-OUT-COMMAREA)
+                LENGTH(LENGTH OF WS-OUT-COMMAREA)
+           END-EXEC
+           EXIT.
+       SEND-INITIAL-MAP.
+           MOVE LOW-VALUES TO CSRGM1O
+           EXEC CICS SEND MAP(WS-MAPNAME) MAPSET(WS-MAPSET) ERASE
+           END-EXEC
+           EXIT.
+       RECEIVE-AND-INQUIRE.
+           EXEC CICS RECEIVE MAP(WS-MAPNAME) MAPSET(WS-MAPSET)
+                RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(MAPFAIL) THEN
+      *        TELLER PRESSED CLEAR - RE-PAINT THE BLANK MAP RATHER
+      *        THAN ABEND ON THE EMPTY RECEIVE.
+             PERFORM SEND-INITIAL-MAP
+           ELSE
+             MOVE ACCTNOI TO WS-ACCOUNT-NO-NUM
+             MOVE WS-ACCOUNT-NO-NUM TO ACCOUNT-NO OF CSRGREQ OF
+                  WS-ROW-AREA
+             EXEC CICS LINK
+                  PROGRAM(WS-PGM-ID)
+                  COMMAREA(WS-ROW-AREA)
+                  LENGTH(LENGTH OF WS-ROW-AREA)
+             END-EXEC
+             MOVE CUSTOMER-NAME OF CSRGRES OF WS-ROW-AREA TO CUSTNAMEO
+             MOVE CUSTOMER-ID OF CSRGRES OF WS-ROW-AREA TO
+                  WS-CUSTOMER-ID-EDIT
+             MOVE WS-CUSTOMER-ID-EDIT TO CUSTIDO
+             MOVE SYS-DATE OF CSRGRES OF WS-ROW-AREA TO SYSDATEO
+             MOVE SYS-TIME OF CSRGRES OF WS-ROW-AREA TO SYSTIMEO
+             MOVE MESSAGES OF CSRGRES OF WS-ROW-AREA TO MSGO
+             EXEC CICS SEND MAP(WS-MAPNAME) MAPSET(WS-MAPSET) DATAONLY
+             END-EXEC
+           END-IF
+           EXIT.
+       END PROGRAM CSRGTLR.

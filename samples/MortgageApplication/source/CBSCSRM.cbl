@@ -0,0 +1,203 @@
+      *+---------------------------------------------------------------+
+      *| CBSCSRM                                                       |
+      *|   CUSTOMER MAINTENANCE TRANSACTION (REQ 004). MIRRORS THE     |
+      *|   CBSCSRG INQUIRY PATH'S COMMAREA/GTMEMRC CONVENTIONS, BUT    |
+      *|   ISSUES EXEC SQL INSERT (CSRGMNT-FN-ADD) OR EXEC SQL UPDATE  |
+      *|   (CSRGMNT-FN-UPDATE) AGAINST THE SAME CUSTOMER TABLE         |
+      *|   CBSCSRG READS, SO THIS FAMILY OF TRANSACTIONS OWNS THE ONE  |
+      *|   DATA MODEL INSTEAD OF A SEPARATE MAINTENANCE TOOL'S.        |
+      *|   CBSCSRG'S OWN HOUSEKEEPING-UPDATE REMAINS LAST_INQUIRY_TS   |
+      *|   ONLY - CUSTOMER-DATA CORRECTIONS BELONG HERE. CBSCSRM KEEPS |
+      *|   ITS OWN EXTERNAL GTMEMRC WORK AREA AND ITS OWN GROUP TABLE  |
+      *|   (CSRGMVOL.CPY) RATHER THAN CBSCSRG'S CSRGVOL.CPY, SO ITS    |
+      *|   INSERT/UPDATE/SELECT CALL VOLUME DOESN'T MIX INTO THE       |
+      *|   COUNTERS CBSVOLDP/CBSVOLRP/CBSRECON REPORT AND RECONCILE    |
+      *|   FOR CBSCSRG (REQ 003/005).                                  |
+      *+---------------------------------------------------------------+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBSCSRM.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-CBSCSRM-GTMEMRC-WORK-AREA
+            PIC X(256) VALUE LOW-VALUES EXTERNAL.
+       COPY CSRGMVOL.
+       COPY CSRGOPT.
+       01 WS-CTL-KEY              PIC X(08).
+       01 WS-RESP                 PIC S9(8) COMP.
+       01 WS-GRP-INDEX            PIC 9(8).
+       01 WS-FLAG-IN              PIC 9(1).
+       01 WS-RECORD-PTR           POINTER.
+       01 WS-RECORD-COUNT         PIC 9(5) COMP-5 BASED.
+       01 WS-BUMP-GRP-NO          PIC 9(4) COMP-4.
+       01 WS-SQLCODE              PIC S9(9) COMP-5.
+       01 WS-FETCH-SQLCODE        PIC S9(9) COMP-5.
+       01 WS-MSG-ADDED
+            PIC X(100) VALUE 'CUSTOMER RECORD ADDED'.
+       01 WS-MSG-UPDATED
+            PIC X(100) VALUE 'CUSTOMER RECORD UPDATED'.
+       01 WS-MSG-DB-DOWN
+            PIC X(100) VALUE 'CUSTOMER DATABASE UNAVAILABLE'.
+       01 WS-MSG-NOT-FOUND
+            PIC X(100) VALUE 'ACCOUNT NOT FOUND'.
+       01 WS-MSG-BAD-FUNCTION
+            PIC X(100) VALUE 'INVALID MAINTENANCE FUNCTION'.
+       01 WS-MSG-FEATURE-OFF
+            PIC X(100) VALUE 'MAINTENANCE NOT AVAILABLE FOR TERMINAL'.
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+          COPY CSRGMNT.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           MOVE SPACES TO CSRGMNT-MESSAGES
+           MOVE 0000 TO CSRGMNT-RETCODE
+           MOVE 0000 TO CSRGMNT-REASON
+           PERFORM LOAD-FEATURE-MASK
+           CALL 'EVALOPT' USING CSRGOPT-BIT-MAINT
+                CSRGOPT-BIT-MAINT CSRGOPT-REGION-MASK
+                CSRGOPT-BYTECOUNT CSRGOPT-RC
+           IF CSRGOPT-RC NOT = 0 THEN
+             MOVE 0020 TO CSRGMNT-RETCODE
+             MOVE 0401 TO CSRGMNT-REASON
+             MOVE WS-MSG-FEATURE-OFF TO CSRGMNT-MESSAGES
+           ELSE
+             EVALUATE TRUE
+               WHEN CSRGMNT-FN-ADD OF CSRGMNTREQ
+                 PERFORM DO-ADD
+               WHEN CSRGMNT-FN-UPDATE OF CSRGMNTREQ
+                 PERFORM DO-UPDATE
+               WHEN OTHER
+                 MOVE 0008 TO CSRGMNT-RETCODE
+                 MOVE 0101 TO CSRGMNT-REASON
+                 MOVE WS-MSG-BAD-FUNCTION TO CSRGMNT-MESSAGES
+             END-EVALUATE
+           END-IF
+           PERFORM SEND-RESPONSE
+           EXIT.
+       LOAD-FEATURE-MASK.
+      *    REQ 008 - SAME CSRGCTL LOOKUP/DEFAULT CBSCSRG/CBSCSRB USE.
+           MOVE EIBTRMID(1:2) TO WS-CTL-KEY(1:2)
+           MOVE LOW-VALUES TO WS-CTL-KEY(3:6)
+           MOVE CSRGOPT-DEFAULT-MASK TO CSRGOPT-REGION-MASK
+           EXEC CICS READ
+                FILE('CSRGCTL')
+                INTO(CSRGOPT-REGION-MASK)
+                RIDFLD(WS-CTL-KEY)
+                RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL) THEN
+             MOVE CSRGOPT-DEFAULT-MASK TO CSRGOPT-REGION-MASK
+           END-IF
+           EXIT.
+       DO-ADD.
+           MOVE CSRGMVOL-GRP-UPDATE TO WS-BUMP-GRP-NO
+           PERFORM BUMP-COUNTER-OUT
+           EXEC SQL
+                INSERT INTO CUSTOMER
+                       (ACCOUNT_NO, CUSTOMER_NAME)
+                VALUES (:CSRGMNT-ACCOUNT-NO OF CSRGMNTREQ,
+                        :CSRGMNT-CUSTOMER-NAME OF CSRGMNTREQ)
+           END-EXEC
+           MOVE SQLCODE TO WS-SQLCODE
+           MOVE CSRGMVOL-GRP-UPDATE TO WS-BUMP-GRP-NO
+           PERFORM BUMP-COUNTER-IN
+           IF WS-SQLCODE NOT = 0 THEN
+             MOVE 0 TO CSRGMNT-RES-CUSTOMER-ID
+             MOVE 0012 TO CSRGMNT-RETCODE
+             MOVE 0201 TO CSRGMNT-REASON
+             MOVE WS-MSG-DB-DOWN TO CSRGMNT-MESSAGES
+           ELSE
+             PERFORM FETCH-NEW-CUSTOMER-ID
+             IF WS-FETCH-SQLCODE NOT = 0 THEN
+               MOVE 0 TO CSRGMNT-RES-CUSTOMER-ID
+               MOVE 0012 TO CSRGMNT-RETCODE
+               MOVE 0201 TO CSRGMNT-REASON
+               MOVE WS-MSG-DB-DOWN TO CSRGMNT-MESSAGES
+             ELSE
+               MOVE 0000 TO CSRGMNT-RETCODE
+               MOVE 0000 TO CSRGMNT-REASON
+               MOVE WS-MSG-ADDED TO CSRGMNT-MESSAGES
+             END-IF
+           END-IF
+           EXIT.
+       FETCH-NEW-CUSTOMER-ID.
+           MOVE CSRGMVOL-GRP-SELECT-INTO TO WS-BUMP-GRP-NO
+           PERFORM BUMP-COUNTER-OUT
+           EXEC SQL
+                SELECT CUSTOMER_ID
+                  INTO :CSRGMNT-RES-CUSTOMER-ID OF CSRGMNTRES
+                  FROM CUSTOMER
+                 WHERE ACCOUNT_NO = :CSRGMNT-ACCOUNT-NO OF CSRGMNTREQ
+           END-EXEC
+           MOVE SQLCODE TO WS-FETCH-SQLCODE
+           MOVE CSRGMVOL-GRP-SELECT-INTO TO WS-BUMP-GRP-NO
+           PERFORM BUMP-COUNTER-IN
+           EXIT.
+       DO-UPDATE.
+           MOVE CSRGMVOL-GRP-UPDATE TO WS-BUMP-GRP-NO
+           PERFORM BUMP-COUNTER-OUT
+           EXEC SQL
+                UPDATE CUSTOMER
+                   SET CUSTOMER_NAME =
+                         :CSRGMNT-CUSTOMER-NAME OF CSRGMNTREQ
+                 WHERE ACCOUNT_NO = :CSRGMNT-ACCOUNT-NO OF CSRGMNTREQ
+           END-EXEC
+           MOVE SQLCODE TO WS-SQLCODE
+           MOVE CSRGMVOL-GRP-UPDATE TO WS-BUMP-GRP-NO
+           PERFORM BUMP-COUNTER-IN
+           EVALUATE WS-SQLCODE
+             WHEN 0
+      *        REQ 004 REVIEW - CSRGMNT-RES-CUSTOMER-ID IS THE ONE
+      *        RESPONSE SHAPE FOR BOTH ADD AND UPDATE. MIRROR DO-ADD
+      *        AND FETCH IT HERE SO A CALLER READING IT AFTER AN
+      *        UPDATE GETS A DEFINED VALUE, NOT WHATEVER WAS LEFT IN
+      *        THE COMMAREA SLOT.
+               PERFORM FETCH-NEW-CUSTOMER-ID
+               IF WS-FETCH-SQLCODE NOT = 0 THEN
+                 MOVE 0012 TO CSRGMNT-RETCODE
+                 MOVE 0201 TO CSRGMNT-REASON
+                 MOVE WS-MSG-DB-DOWN TO CSRGMNT-MESSAGES
+               ELSE
+                 MOVE 0000 TO CSRGMNT-RETCODE
+                 MOVE 0000 TO CSRGMNT-REASON
+                 MOVE WS-MSG-UPDATED TO CSRGMNT-MESSAGES
+               END-IF
+             WHEN 100
+               MOVE 0 TO CSRGMNT-RES-CUSTOMER-ID
+               MOVE 0008 TO CSRGMNT-RETCODE
+               MOVE 0101 TO CSRGMNT-REASON
+               MOVE WS-MSG-NOT-FOUND TO CSRGMNT-MESSAGES
+             WHEN OTHER
+               MOVE 0 TO CSRGMNT-RES-CUSTOMER-ID
+               MOVE 0012 TO CSRGMNT-RETCODE
+               MOVE 0201 TO CSRGMNT-REASON
+               MOVE WS-MSG-DB-DOWN TO CSRGMNT-MESSAGES
+           END-EVALUATE
+           EXIT.
+       BUMP-COUNTER-OUT.
+           MOVE WS-BUMP-GRP-NO TO WS-GRP-INDEX
+           MOVE 0 TO WS-FLAG-IN
+           CALL 'GTMEMRC' USING WS-CBSCSRM-GTMEMRC-WORK-AREA
+                WS-GRP-INDEX WS-FLAG-IN WS-RECORD-PTR
+                CSRGMVOL-GROUP-COUNT
+           SET ADDRESS OF WS-RECORD-COUNT TO WS-RECORD-PTR
+           ADD 1 TO WS-RECORD-COUNT
+           EXIT.
+       BUMP-COUNTER-IN.
+           MOVE WS-BUMP-GRP-NO TO WS-GRP-INDEX
+           MOVE 1 TO WS-FLAG-IN
+           CALL 'GTMEMRC' USING WS-CBSCSRM-GTMEMRC-WORK-AREA
+                WS-GRP-INDEX WS-FLAG-IN WS-RECORD-PTR
+                CSRGMVOL-GROUP-COUNT
+           SET ADDRESS OF WS-RECORD-COUNT TO WS-RECORD-PTR
+           ADD 1 TO WS-RECORD-COUNT
+           EXIT.
+       SEND-RESPONSE.
+      *    EXEC CICS RETURN ENDS THE TASK - CONTROL NEVER COMES BACK
+      *    HERE, SO THIS GROUP IS TRACKED ON THE WAY OUT ONLY; THERE IS
+      *    NO "IN" SIDE TO BUMP FOR A STATEMENT THAT NEVER RETURNS.
+           MOVE CSRGMVOL-GRP-CICS-RETURN TO WS-BUMP-GRP-NO
+           PERFORM BUMP-COUNTER-OUT
+           EXEC CICS RETURN
+           END-EXEC
+           EXIT.
+       END PROGRAM CBSCSRM.

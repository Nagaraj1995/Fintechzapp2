@@ -0,0 +1,71 @@
+      *+---------------------------------------------------------------+
+      *| CBSVOLDP                                                      |
+      *|   CICS VOLUME-DUMP TRANSACTION (REQ 003). READS GTMEMRC'S     |
+      *|   SHARED RECORD-COUNT-IO TABLE (THE SAME EXTERNAL WORK AREA   |
+      *|   AND GROUP ASSIGNMENTS CBSCSRG USES - SEE CSRGVOL.CPY) AND   |
+      *|   WRITES ONE CSRGVOL EXTRACT RECORD PER STATEMENT GROUP TO    |
+      *|   THE CSRGVOL EXTRAPARTITION TD QUEUE, SO THE COUNTS SURVIVE  |
+      *|   A REGION RECYCLE. RUN ONCE A DAY (E.G. FROM A CICS-          |
+      *|   INITIATED TIMER OR OPERATOR TRANSACTION) AHEAD OF THE       |
+      *|   BATCH REPORT, CBSVOLRP.                                     |
+      *+---------------------------------------------------------------+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBSVOLDP.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-GTMEMRC-WORK-AREA    PIC X(256) VALUE LOW-VALUES EXTERNAL.
+       COPY CSRGVOL.
+       01 WS-GRP-NAME-TABLE.
+         03 FILLER PIC X(20) VALUE 'CICS RETURN'.
+         03 FILLER PIC X(20) VALUE 'SELECT INTO'.
+         03 FILLER PIC X(20) VALUE 'HOUSEKEEPING UPDATE'.
+       01 WS-GRP-NAME-R REDEFINES WS-GRP-NAME-TABLE.
+         03 WS-GRP-NAME PIC X(20) OCCURS 3.
+       01 WS-GRP-INDEX            PIC 9(8).
+       01 WS-FLAG-IN              PIC 9(1).
+       01 WS-RECORD-PTR           POINTER.
+       01 WS-RECORD-COUNT         PIC 9(5) COMP-5 BASED.
+       01 WS-ABSTIME              PIC S9(15) COMP-3.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM GET-SYSTEM-DATE-TIME
+           PERFORM VARYING WS-GRP-INDEX FROM 1 BY 1
+                   UNTIL WS-GRP-INDEX > CSRGVOL-GROUP-COUNT
+             PERFORM BUILD-AND-WRITE-EXTRACT
+           END-PERFORM
+           EXEC CICS RETURN
+           END-EXEC
+           EXIT.
+       GET-SYSTEM-DATE-TIME.
+           EXEC CICS ASKTIME
+                ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME
+                ABSTIME(WS-ABSTIME)
+                YYYYMMDD(CSRGVOL-EXTRACT-DATE)
+                DATESEP('-')
+                TIME(CSRGVOL-EXTRACT-TIME)
+                TIMESEP(':')
+           END-EXEC
+           EXIT.
+       BUILD-AND-WRITE-EXTRACT.
+           MOVE 'CBSCSRG' TO CSRGVOL-PROGRAM-ID
+           MOVE WS-GRP-INDEX TO CSRGVOL-GRP-INDEX
+           MOVE WS-GRP-NAME(WS-GRP-INDEX) TO CSRGVOL-GRP-NAME
+           MOVE 0 TO WS-FLAG-IN
+           CALL 'GTMEMRC' USING WS-GTMEMRC-WORK-AREA WS-GRP-INDEX
+                WS-FLAG-IN WS-RECORD-PTR CSRGVOL-GROUP-COUNT
+           SET ADDRESS OF WS-RECORD-COUNT TO WS-RECORD-PTR
+           MOVE WS-RECORD-COUNT TO CSRGVOL-COUNT-OT
+           MOVE 1 TO WS-FLAG-IN
+           CALL 'GTMEMRC' USING WS-GTMEMRC-WORK-AREA WS-GRP-INDEX
+                WS-FLAG-IN WS-RECORD-PTR CSRGVOL-GROUP-COUNT
+           SET ADDRESS OF WS-RECORD-COUNT TO WS-RECORD-PTR
+           MOVE WS-RECORD-COUNT TO CSRGVOL-COUNT-IN
+           EXEC CICS WRITEQ TD
+                QUEUE('CSRGVOL')
+                FROM(CSRGVOL-RECORD)
+                LENGTH(LENGTH OF CSRGVOL-RECORD)
+           END-EXEC
+           EXIT.
+       END PROGRAM CBSVOLDP.

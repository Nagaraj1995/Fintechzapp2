@@ -0,0 +1,296 @@
+      *+---------------------------------------------------------------+
+      *| CBSCSRG                                                       |
+      *|   CUSTOMER INQUIRY TRANSACTION. TAKES ACCOUNT-NO OF CSRGREQ   |
+      *|   IN DFHCOMMAREA, RETURNS CUSTOMER-NAME/CUSTOMER-ID/SYS-DATE/ |
+      *|   SYS-TIME/MESSAGES AND CSRGRES-STATUS (REQ 000) OF CSRGRES.  |
+      *|   LINKED/XCTL'D TO BY CSRGTLR (REQ 007) AND CALLED DIRECTLY   |
+      *|   FOR BATCH USE (E.G. CBSSWEEP, REQ 009).                     |
+      *|                                                                |
+      *|   REQ 002 - EVERY SUCCESSFUL LOOKUP IS LOGGED TO THE CSRGAUD |
+      *|   AUDIT FILE.                                                 |
+      *|   REQ 006 - CALL-VOLUME IS TRACKED THROUGH GTMEMRC WITH A    |
+      *|   SEPARATE GROUP PER STATEMENT (CICS RETURN, SELECT_INTO,    |
+      *|   HOUSEKEEPING UPDATE) RATHER THAN EVERYTHING ON GROUP 1.     |
+      *|   REQ 008 - CUSTOMER-NAME AND BALANCE-DATE SUB-FEATURES ARE  |
+      *|   GATED BY THE CSRGCTL PER-REGION/TERMINAL OPTION MASK,      |
+      *|   EVALUATED WITH EVALOPT.                                     |
+      *+---------------------------------------------------------------+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBSCSRG.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-PGM-ID               PIC X(08) VALUE 'CBSCSRG'.
+      *    PERSISTS ACROSS TASKS SO GTMEMRC ONLY GETMAINS ITS COUNTER
+      *    TABLE ONCE PER REGION INSTEAD OF ONCE PER TRANSACTION.
+       01 WS-GTMEMRC-WORK-AREA    PIC X(256) VALUE LOW-VALUES EXTERNAL.
+       COPY CSRGVOL.
+       01 WS-GRP-INDEX            PIC 9(8).
+       01 WS-FLAG-IN              PIC 9(1).
+       01 WS-RECORD-PTR           POINTER.
+       01 WS-RECORD-COUNT         PIC 9(5) COMP-5 BASED.
+       01 WS-BUMP-GRP-NO          PIC 9(4) COMP-4.
+       COPY CSRGOPT.
+       01 WS-CTL-KEY               PIC X(08).
+       01 WS-RESP                  PIC S9(8) COMP.
+       01 WS-ABSTIME                PIC S9(15) COMP-3.
+       01 WS-SYSDATE                PIC X(10).
+       01 WS-SYSTIME                PIC X(08).
+       01 WS-SQLCODE                PIC S9(9) COMP-5.
+       01 WS-ACCT-FOUND             PIC S9(9) COMP-3 VALUE 0.
+       01 WS-LOCK-HOLDER            PIC X(08).
+       01 WS-CUSTOMER-NAME          PIC X(50).
+       01 WS-CUSTOMER-ID            PIC S9(9).
+       01 WS-ACCOUNT-STATUS         PIC X(01).
+      *    REQ 009 REVIEW - SAVED BEFORE ANY CSRGRES FIELD IS TOUCHED.
+      *    CSRGRES-AREA REDEFINES CSRGREQ-AREA (CSRGREQ.CPY), SO
+      *    CUSTOMER-NAME OF CSRGRES OVERLAYS ACCOUNT-NO OF CSRGREQ -
+      *    ONCE MAIN-PARA CLEARS CSRGRES, THE INBOUND ACCOUNT NUMBER IS
+      *    GONE. THE LOOKUP-CUSTOMER/LOOKUP-CHECK-LOCK/LOOKUP-FETCH-
+      *    DETAIL CHAIN AND WRITE-AUDIT-RECORD REFERENCE THIS COPY
+      *    INSTEAD OF THE LIVE (REDEFINABLE) FIELD.
+       01 WS-ACCOUNT-NO              PIC S9(18).
+       COPY CSRGAUD.
+       01 WS-MSG-NOT-FOUND
+            PIC X(100) VALUE 'ACCOUNT NOT FOUND'.
+       01 WS-MSG-LOCKED
+            PIC X(100) VALUE 'CUSTOMER RECORD LOCKED - TRY AGAIN'.
+       01 WS-MSG-DB-DOWN
+            PIC X(100) VALUE 'CUSTOMER DATABASE UNAVAILABLE'.
+       01 WS-MSG-SUCCESS
+            PIC X(100) VALUE 'CUSTOMER RECORD FOUND'.
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+          COPY CSRGREQ.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+      *    REQ 009 REVIEW - CAPTURE THE INBOUND ACCOUNT NUMBER BEFORE
+      *    CSRGRES (REDEFINING CSRGREQ) IS CLEARED BELOW.
+           MOVE ACCOUNT-NO OF CSRGREQ TO WS-ACCOUNT-NO
+           MOVE SPACES TO MESSAGES OF CSRGRES
+           MOVE SPACES TO CUSTOMER-NAME OF CSRGRES
+           MOVE 0 TO CUSTOMER-ID OF CSRGRES
+           MOVE SPACES TO SYS-DATE OF CSRGRES
+           MOVE SPACES TO SYS-TIME OF CSRGRES
+           MOVE 0000 TO CSRGRES-RETCODE
+           MOVE 0000 TO CSRGRES-REASON
+           PERFORM GET-SYSTEM-DATE-TIME
+           PERFORM LOAD-FEATURE-MASK
+           PERFORM LOOKUP-CUSTOMER
+           PERFORM SEND-RESPONSE.
+       GET-SYSTEM-DATE-TIME.
+           EXEC CICS ASKTIME
+                ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME
+                ABSTIME(WS-ABSTIME)
+                YYYYMMDD(WS-SYSDATE)
+                DATESEP('-')
+                TIME(WS-SYSTIME)
+                TIMESEP(':')
+           END-EXEC
+           EXIT.
+       LOAD-FEATURE-MASK.
+      *    REQ 008 - ONE CONTROL RECORD PER REGION/TERMINAL PREFIX.
+      *    NOTFND MEANS THIS REGION HAS NOT OPTED INTO THE MASK YET,
+      *    SO EVERYTHING STAYS ON (BACKWARD COMPATIBLE DEFAULT).
+           MOVE EIBTRMID(1:2) TO WS-CTL-KEY(1:2)
+           MOVE LOW-VALUES TO WS-CTL-KEY(3:6)
+           MOVE CSRGOPT-DEFAULT-MASK TO CSRGOPT-REGION-MASK
+           EXEC CICS READ
+                FILE('CSRGCTL')
+                INTO(CSRGOPT-REGION-MASK)
+                RIDFLD(WS-CTL-KEY)
+                RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL) THEN
+             MOVE CSRGOPT-DEFAULT-MASK TO CSRGOPT-REGION-MASK
+           END-IF
+           EXIT.
+       LOOKUP-CUSTOMER.
+      *    EXEC SQL SELECT_INTO : OUT=0 IN=1 - ROW-EXISTS PROBE.
+           MOVE CSRGVOL-GRP-SELECT-INTO TO WS-BUMP-GRP-NO
+           PERFORM BUMP-COUNTER-OUT
+           EXEC SQL
+                SELECT COUNT(*)
+                  INTO :WS-ACCT-FOUND
+                  FROM CUSTOMER
+                 WHERE ACCOUNT_NO = :WS-ACCOUNT-NO
+           END-EXEC
+           MOVE SQLCODE TO WS-SQLCODE
+           MOVE CSRGVOL-GRP-SELECT-INTO TO WS-BUMP-GRP-NO
+           PERFORM BUMP-COUNTER-IN
+           IF WS-SQLCODE NOT = 0 THEN
+             MOVE 0012 TO CSRGRES-RETCODE
+             MOVE 0201 TO CSRGRES-REASON
+             MOVE WS-MSG-DB-DOWN TO MESSAGES OF CSRGRES
+           ELSE
+             IF WS-ACCT-FOUND = 0 THEN
+               MOVE 0008 TO CSRGRES-RETCODE
+               MOVE 0101 TO CSRGRES-REASON
+               MOVE WS-MSG-NOT-FOUND TO MESSAGES OF CSRGRES
+             ELSE
+               PERFORM LOOKUP-CHECK-LOCK
+             END-IF
+           END-IF
+           EXIT.
+       LOOKUP-CHECK-LOCK.
+      *    EXEC SQL SELECT_INTO : OUT=1 IN=1 - LOCK-STATUS CHECK.
+           MOVE CSRGVOL-GRP-SELECT-INTO TO WS-BUMP-GRP-NO
+           PERFORM BUMP-COUNTER-OUT
+           EXEC SQL
+                SELECT LOCK_HOLDER
+                  INTO :WS-LOCK-HOLDER
+                  FROM CUSTOMER
+                 WHERE ACCOUNT_NO = :WS-ACCOUNT-NO
+                   FOR UPDATE OF LOCK_HOLDER
+           END-EXEC
+           MOVE SQLCODE TO WS-SQLCODE
+           MOVE CSRGVOL-GRP-SELECT-INTO TO WS-BUMP-GRP-NO
+           PERFORM BUMP-COUNTER-IN
+           EVALUATE WS-SQLCODE
+             WHEN -911
+             WHEN -913
+               MOVE 0016 TO CSRGRES-RETCODE
+               MOVE 0301 TO CSRGRES-REASON
+               MOVE WS-MSG-LOCKED TO MESSAGES OF CSRGRES
+             WHEN 0
+               PERFORM LOOKUP-FETCH-DETAIL
+             WHEN OTHER
+               MOVE 0012 TO CSRGRES-RETCODE
+               MOVE 0201 TO CSRGRES-REASON
+               MOVE WS-MSG-DB-DOWN TO MESSAGES OF CSRGRES
+           END-EVALUATE
+           EXIT.
+       LOOKUP-FETCH-DETAIL.
+      *    EXEC SQL SELECT_INTO : OUT=1 IN=12 - MAIN DETAIL FETCH.
+           MOVE CSRGVOL-GRP-SELECT-INTO TO WS-BUMP-GRP-NO
+           PERFORM BUMP-COUNTER-OUT
+           EXEC SQL
+                SELECT CUSTOMER_NAME, CUSTOMER_ID, ACCOUNT_STATUS
+                  INTO :WS-CUSTOMER-NAME, :WS-CUSTOMER-ID,
+                       :WS-ACCOUNT-STATUS
+                  FROM CUSTOMER
+                 WHERE ACCOUNT_NO = :WS-ACCOUNT-NO
+           END-EXEC
+           MOVE SQLCODE TO WS-SQLCODE
+           MOVE CSRGVOL-GRP-SELECT-INTO TO WS-BUMP-GRP-NO
+           PERFORM BUMP-COUNTER-IN
+           IF WS-SQLCODE = 0 THEN
+             PERFORM APPLY-CUSTOMER-NAME-FEATURE
+             PERFORM APPLY-BALANCE-DATE-FEATURE
+             MOVE 0000 TO CSRGRES-RETCODE
+             MOVE 0000 TO CSRGRES-REASON
+             MOVE WS-MSG-SUCCESS TO MESSAGES OF CSRGRES
+             PERFORM HOUSEKEEPING-UPDATE
+             PERFORM WRITE-AUDIT-RECORD
+           ELSE
+             IF WS-SQLCODE = 100 THEN
+               MOVE 0008 TO CSRGRES-RETCODE
+               MOVE 0101 TO CSRGRES-REASON
+               MOVE WS-MSG-NOT-FOUND TO MESSAGES OF CSRGRES
+             ELSE
+               MOVE 0012 TO CSRGRES-RETCODE
+               MOVE 0201 TO CSRGRES-REASON
+               MOVE WS-MSG-DB-DOWN TO MESSAGES OF CSRGRES
+             END-IF
+           END-IF
+           EXIT.
+       APPLY-CUSTOMER-NAME-FEATURE.
+      *    REQ 008 - CUSTOMER-NAME IS GATED THE SAME, SYMMETRIC WAY
+      *    AS APPLY-BALANCE-DATE-FEATURE BELOW: THE LOOKUP ITSELF
+      *    (DB ACCESS, AUDIT WRITE, HOUSEKEEPING UPDATE) ALWAYS
+      *    RUNS; A DISABLED SUB-FEATURE BIT ONLY BLANKS THE FIELDS
+      *    IT OWNS INSTEAD OF DENYING THE WHOLE INQUIRY.
+           CALL 'EVALOPT' USING CSRGOPT-BIT-CUST-NAME
+                CSRGOPT-BIT-CUST-NAME CSRGOPT-REGION-MASK
+                CSRGOPT-BYTECOUNT CSRGOPT-RC
+           IF CSRGOPT-RC = 0 THEN
+             MOVE WS-CUSTOMER-NAME TO CUSTOMER-NAME OF CSRGRES
+             MOVE WS-CUSTOMER-ID TO CUSTOMER-ID OF CSRGRES
+           ELSE
+             MOVE SPACES TO CUSTOMER-NAME OF CSRGRES
+             MOVE 0 TO CUSTOMER-ID OF CSRGRES
+           END-IF
+           EXIT.
+       APPLY-BALANCE-DATE-FEATURE.
+      *    REQ 008 - BALANCE-DATE LOOKUP IS A SEPARATE SUB-FEATURE
+      *    FROM THE CUSTOMER-NAME LOOKUP IN APPLY-CUSTOMER-NAME-FEATURE
+      *    ABOVE.
+           CALL 'EVALOPT' USING CSRGOPT-BIT-BAL-DATE
+                CSRGOPT-BIT-BAL-DATE CSRGOPT-REGION-MASK
+                CSRGOPT-BYTECOUNT CSRGOPT-RC
+           IF CSRGOPT-RC = 0 THEN
+             MOVE WS-SYSDATE TO SYS-DATE OF CSRGRES
+             MOVE WS-SYSTIME TO SYS-TIME OF CSRGRES
+           ELSE
+             MOVE SPACES TO SYS-DATE OF CSRGRES
+             MOVE SPACES TO SYS-TIME OF CSRGRES
+           END-IF
+           EXIT.
+       HOUSEKEEPING-UPDATE.
+      *    EXEC SQL UPDATE : OUT=1 IN=0 - RECORDS LAST-INQUIRY
+      *    HOUSEKEEPING ONLY. CBSCSRM (REQ 004) OWNS CUSTOMER-DATA
+      *    CORRECTIONS.
+           MOVE CSRGVOL-GRP-UPDATE TO WS-BUMP-GRP-NO
+           PERFORM BUMP-COUNTER-OUT
+           EXEC SQL
+                UPDATE CUSTOMER
+                   SET LAST_INQUIRY_TS = CURRENT TIMESTAMP
+                 WHERE ACCOUNT_NO = :WS-ACCOUNT-NO
+           END-EXEC
+           MOVE SQLCODE TO WS-SQLCODE
+           MOVE CSRGVOL-GRP-UPDATE TO WS-BUMP-GRP-NO
+           PERFORM BUMP-COUNTER-IN
+           EXIT.
+       WRITE-AUDIT-RECORD.
+           MOVE WS-ACCOUNT-NO TO CSRGAUD-ACCOUNT-NO
+           MOVE WS-SYSDATE TO CSRGAUD-AUD-DATE
+           MOVE WS-SYSTIME TO CSRGAUD-AUD-TIME
+           MOVE EIBTASKN TO CSRGAUD-TASK-NO
+           MOVE CUSTOMER-ID OF CSRGRES TO CSRGAUD-CUSTOMER-ID
+           MOVE EIBTRMID TO CSRGAUD-TERMINAL-ID
+           EXEC CICS ASSIGN
+                USERID(CSRGAUD-USER-ID)
+           END-EXEC
+           MOVE EIBTRNID TO CSRGAUD-TRAN-ID
+           MOVE WS-PGM-ID TO CSRGAUD-PROGRAM-ID
+           MOVE CSRGRES-RETCODE TO CSRGAUD-RETCODE
+           EXEC CICS WRITE
+                FILE('CSRGAUD')
+                FROM(CSRGAUD-RECORD)
+                RIDFLD(CSRGAUD-KEY)
+                KEYLENGTH(LENGTH OF CSRGAUD-KEY)
+                RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL) THEN
+             EXEC CICS WRITE OPERATOR
+                  TEXT('CSRGAUD WRITE FAILED - AUDIT RECORD LOST')
+             END-EXEC
+           END-IF
+           EXIT.
+       BUMP-COUNTER-OUT.
+           MOVE WS-BUMP-GRP-NO TO WS-GRP-INDEX
+           MOVE 0 TO WS-FLAG-IN
+           CALL 'GTMEMRC' USING WS-GTMEMRC-WORK-AREA WS-GRP-INDEX
+                WS-FLAG-IN WS-RECORD-PTR CSRGVOL-GROUP-COUNT
+           SET ADDRESS OF WS-RECORD-COUNT TO WS-RECORD-PTR
+           ADD 1 TO WS-RECORD-COUNT
+           EXIT.
+       BUMP-COUNTER-IN.
+           MOVE WS-BUMP-GRP-NO TO WS-GRP-INDEX
+           MOVE 1 TO WS-FLAG-IN
+           CALL 'GTMEMRC' USING WS-GTMEMRC-WORK-AREA WS-GRP-INDEX
+                WS-FLAG-IN WS-RECORD-PTR CSRGVOL-GROUP-COUNT
+           SET ADDRESS OF WS-RECORD-COUNT TO WS-RECORD-PTR
+           ADD 1 TO WS-RECORD-COUNT
+           EXIT.
+       SEND-RESPONSE.
+      *    EXEC CICS RETURN ENDS THE TASK - CONTROL NEVER COMES BACK
+      *    HERE, SO THIS GROUP IS TRACKED ON THE WAY OUT ONLY; THERE IS
+      *    NO "IN" SIDE TO BUMP FOR A STATEMENT THAT NEVER RETURNS.
+           MOVE CSRGVOL-GRP-CICS-RETURN TO WS-BUMP-GRP-NO
+           PERFORM BUMP-COUNTER-OUT
+           EXEC CICS RETURN
+           END-EXEC
+           EXIT.
+       END PROGRAM CBSCSRG.

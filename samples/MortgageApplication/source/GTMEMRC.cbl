@@ -0,0 +1,69 @@
+      *+---------------------------------------------------------------+
+      *| GTMEMRC                                                       |
+      *|     GET DATA AREA FOR RECORD COUNT OF CICS/DB2 GROUP          |
+      *|                                                                |
+      *|     REQ 006 - DATA-AREA IS NO LONGER A FIXED OCCURS 5. THE    |
+      *|     FIRST CALLER FOR A GIVEN TC-WORK-AREA GETMAINS IT SIZED   |
+      *|     TO AZ-MAX-GROUPS (AN OPTIONAL, TRAILING PARAMETER) SO A   |
+      *|     PROGRAM THAT ISSUES MORE THAN ONE KIND OF SQL STATEMENT   |
+      *|     CAN GIVE EACH ONE ITS OWN COUNTER GROUP INSTEAD OF ALL    |
+      *|     CALLERS COLLIDING ON GROUP 1. CALLERS THAT DO NOT PASS    |
+      *|     AZ-MAX-GROUPS GET THE ORIGINAL 5-GROUP TABLE, SO EXISTING |
+      *|     4-PARAMETER CALL SITES (E.G. THE ZUNIT CICS/DB2 CALLBACK  |
+      *|     STUBS) CONTINUE TO WORK UNCHANGED.                        |
+      *+---------------------------------------------------------------+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 'GTMEMRC'.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 BZUGTMEM            PIC X(8) VALUE 'BZUGTMEM'.
+       01 DATA-SIZE           PIC 9(8) COMP-4.
+       01 WS-DEFAULT-MAX-GRPS PIC 9(4) COMP-4 VALUE 5.
+       01 WS-GROUP-COUNT      PIC 9(4) COMP-4.
+       LINKAGE SECTION.
+       01 TC-WORK-AREA        PIC X(256).
+       01 AZ-GRP-INDEX        PIC 9(8).
+       01 AZ-FLAG-IN          PIC 9(1).
+       01 AZ-RECORD-PTR       POINTER.
+       01 AZ-RECORD-PTR-VALUE
+            REDEFINES AZ-RECORD-PTR  PIC S9(9) COMP-5.
+       01 AZ-MAX-GROUPS       PIC 9(4) COMP-4.
+       01 DATA-PTR            POINTER.
+       01 DATA-PTR-VALUE
+            REDEFINES DATA-PTR  PIC S9(9) COMP-5.
+       01 DATA-AREA.
+         03 DATA-AREA-GROUP-COUNT PIC 9(4) COMP-4.
+         03 RECORD-COUNT-IO OCCURS 1 TO 999 TIMES
+               DEPENDING ON DATA-AREA-GROUP-COUNT.
+           05 RECORD-COUNT-OT PIC 9(5) COMP-5.
+           05 RECORD-COUNT-IN PIC 9(5) COMP-5.
+       01 WK-RECORD-COUNT     PIC 9(5) COMP-5.
+       PROCEDURE DIVISION USING TC-WORK-AREA AZ-GRP-INDEX AZ-FLAG-IN
+           AZ-RECORD-PTR OPTIONAL AZ-MAX-GROUPS.
+           SET ADDRESS OF DATA-PTR TO ADDRESS OF TC-WORK-AREA.
+           IF DATA-PTR-VALUE = 0 THEN
+             IF AZ-MAX-GROUPS IS OMITTED OR AZ-MAX-GROUPS = 0 THEN
+               MOVE WS-DEFAULT-MAX-GRPS TO WS-GROUP-COUNT
+             ELSE
+               MOVE AZ-MAX-GROUPS TO WS-GROUP-COUNT
+             END-IF
+             COMPUTE DATA-SIZE = LENGTH OF DATA-AREA-GROUP-COUNT +
+                   (LENGTH OF WK-RECORD-COUNT * 2 * WS-GROUP-COUNT)
+             CALL BZUGTMEM USING DATA-SIZE RETURNING DATA-PTR
+             SET ADDRESS OF DATA-AREA TO DATA-PTR
+             MOVE WS-GROUP-COUNT TO DATA-AREA-GROUP-COUNT
+             DISPLAY 'AREA ALLOCATED FOR RECORD COUNT:' DATA-SIZE
+              ' GROUPS:' WS-GROUP-COUNT
+           ELSE
+             SET ADDRESS OF DATA-AREA TO DATA-PTR
+           END-IF
+           SET AZ-RECORD-PTR TO DATA-PTR
+           COMPUTE AZ-RECORD-PTR-VALUE = AZ-RECORD-PTR-VALUE +
+                 LENGTH OF DATA-AREA-GROUP-COUNT +
+                 LENGTH OF WK-RECORD-COUNT * 2 * (AZ-GRP-INDEX - 1)
+           IF AZ-FLAG-IN = 1 THEN
+             ADD LENGTH OF WK-RECORD-COUNT TO AZ-RECORD-PTR-VALUE
+           END-IF
+           SET ADDRESS OF WK-RECORD-COUNT TO AZ-RECORD-PTR
+           GOBACK.
+       END PROGRAM 'GTMEMRC'.

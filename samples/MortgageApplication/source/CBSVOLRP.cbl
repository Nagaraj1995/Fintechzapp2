@@ -0,0 +1,84 @@
+      *+---------------------------------------------------------------+
+      *| CBSVOLRP                                                      |
+      *|   BATCH DAILY TRANSACTION-VOLUME REPORT (REQ 003). READS THE  |
+      *|   VOLEXTR SEQUENTIAL DATASET (THE DATASET THE CSRGVOL         |
+      *|   EXTRAPARTITION TD QUEUE IS MAPPED TO, WRITTEN BY CBSVOLDP)  |
+      *|   AND PRINTS ONE LINE PER STATEMENT GROUP TO VOLRPT: GROUP    |
+      *|   NAME, IN-COUNT, OUT-COUNT.                                  |
+      *+---------------------------------------------------------------+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBSVOLRP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VOLEXTR ASSIGN TO VOLEXTR
+                ORGANIZATION IS SEQUENTIAL.
+           SELECT VOLRPT ASSIGN TO VOLRPT
+                ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD VOLEXTR
+           RECORD CONTAINS 60 CHARACTERS.
+       01 VOLEXTR-RECORD          PIC X(60).
+       FD VOLRPT
+           RECORD CONTAINS 80 CHARACTERS.
+       01 VOLRPT-LINE             PIC X(80).
+       WORKING-STORAGE SECTION.
+       COPY CSRGVOL.
+       01 WS-EOF-FLAG              PIC X(01) VALUE 'N'.
+         88 WS-EOF                 VALUE 'Y'.
+       01 WS-HDG-LINE.
+         03 FILLER PIC X(20) VALUE 'DAILY TRANSACTION VO'.
+         03 FILLER PIC X(20) VALUE 'LUME REPORT'.
+         03 FILLER PIC X(40) VALUE SPACES.
+       01 WS-COL-LINE.
+         03 FILLER PIC X(20) VALUE 'STATEMENT GROUP'.
+         03 FILLER PIC X(10) VALUE 'OUT-COUNT'.
+         03 FILLER PIC X(10) VALUE 'IN-COUNT'.
+         03 FILLER PIC X(40) VALUE SPACES.
+       01 WS-DETAIL-LINE.
+         03 WS-DET-GRP-NAME        PIC X(20).
+         03 WS-DET-COUNT-OT        PIC ZZZZ9.
+         03 FILLER PIC X(05) VALUE SPACES.
+         03 WS-DET-COUNT-IN        PIC ZZZZ9.
+         03 FILLER PIC X(40) VALUE SPACES.
+       01 WS-TOT-COUNT-OT          PIC 9(9) VALUE 0.
+       01 WS-TOT-COUNT-IN          PIC 9(9) VALUE 0.
+       01 WS-TOT-LINE.
+         03 FILLER PIC X(20) VALUE 'TOTAL'.
+         03 WS-TOT-OT-OUT          PIC ZZZZZZZZ9.
+         03 FILLER PIC X(01) VALUE SPACES.
+         03 WS-TOT-IN-OUT          PIC ZZZZZZZZ9.
+         03 FILLER PIC X(40) VALUE SPACES.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN INPUT VOLEXTR
+           OPEN OUTPUT VOLRPT
+           WRITE VOLRPT-LINE FROM WS-HDG-LINE
+           WRITE VOLRPT-LINE FROM WS-COL-LINE
+           PERFORM READ-NEXT-EXTRACT
+           PERFORM UNTIL WS-EOF
+             PERFORM WRITE-DETAIL-LINE
+             PERFORM READ-NEXT-EXTRACT
+           END-PERFORM
+           MOVE WS-TOT-COUNT-OT TO WS-TOT-OT-OUT
+           MOVE WS-TOT-COUNT-IN TO WS-TOT-IN-OUT
+           WRITE VOLRPT-LINE FROM WS-TOT-LINE
+           CLOSE VOLEXTR
+           CLOSE VOLRPT
+           GOBACK.
+       READ-NEXT-EXTRACT.
+           READ VOLEXTR
+             AT END MOVE 'Y' TO WS-EOF-FLAG
+           END-READ
+           EXIT.
+       WRITE-DETAIL-LINE.
+           MOVE VOLEXTR-RECORD TO CSRGVOL-RECORD
+           MOVE CSRGVOL-GRP-NAME TO WS-DET-GRP-NAME
+           MOVE CSRGVOL-COUNT-OT TO WS-DET-COUNT-OT
+           MOVE CSRGVOL-COUNT-IN TO WS-DET-COUNT-IN
+           ADD CSRGVOL-COUNT-OT TO WS-TOT-COUNT-OT
+           ADD CSRGVOL-COUNT-IN TO WS-TOT-COUNT-IN
+           WRITE VOLRPT-LINE FROM WS-DETAIL-LINE
+           EXIT.
+       END PROGRAM CBSVOLRP.

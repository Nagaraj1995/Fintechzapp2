@@ -0,0 +1,104 @@
+      *+---------------------------------------------------------------+
+      *| CBSRECON                                                      |
+      *|   RECONCILIATION BATCH STEP (REQ 005). EVERY EXEC SQL         |
+      *|   SELECT_INTO CBSCSRG ISSUES BUMPS THE SELECT-INTO GROUP'S    |
+      *|   RECORD-COUNT-OT SLOT BEFORE THE CALL AND RECORD-COUNT-IN    |
+      *|   SLOT AFTER IT RETURNS (SEE CBSCSRG'S BUMP-COUNTER-OUT/IN).  |
+      *|   IF A SILENT DB2 FAILURE SKIPS THE CALL BUT CBSCSRG STILL    |
+      *|   RETURNS A COMMAREA, OT AND IN GO OUT OF STEP. THIS STEP     |
+      *|   READS THE SAME VOLEXTR EXTRACT CBSVOLRP REPORTS FROM AND    |
+      *|   FLAGS ANY GROUP WHOSE OT/IN COUNTS DON'T MATCH.             |
+      *+---------------------------------------------------------------+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBSRECON.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VOLEXTR ASSIGN TO VOLEXTR
+                ORGANIZATION IS SEQUENTIAL.
+           SELECT RECONRPT ASSIGN TO RECONRPT
+                ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD VOLEXTR
+           RECORD CONTAINS 60 CHARACTERS.
+       01 VOLEXTR-RECORD          PIC X(60).
+       FD RECONRPT
+           RECORD CONTAINS 80 CHARACTERS.
+       01 RECONRPT-LINE           PIC X(80).
+       WORKING-STORAGE SECTION.
+       COPY CSRGVOL.
+       01 WS-EOF-FLAG              PIC X(01) VALUE 'N'.
+         88 WS-EOF                 VALUE 'Y'.
+       01 WS-MISMATCH-COUNT        PIC 9(5) VALUE 0.
+       01 WS-HDG-LINE.
+         03 FILLER PIC X(40)
+              VALUE 'SELECT_INTO / GTMEMRC RECONCILIATION'.
+         03 FILLER PIC X(40) VALUE SPACES.
+       01 WS-OK-LINE.
+         03 FILLER PIC X(20) VALUE SPACES.
+         03 WS-OK-GRP-NAME         PIC X(20).
+         03 FILLER PIC X(10) VALUE 'OK - '.
+         03 WS-OK-OT               PIC ZZZZ9.
+         03 FILLER PIC X(01) VALUE '/'.
+         03 WS-OK-IN               PIC ZZZZ9.
+         03 FILLER PIC X(20) VALUE SPACES.
+       01 WS-MISMATCH-LINE.
+         03 FILLER PIC X(20) VALUE SPACES.
+         03 WS-MIS-GRP-NAME        PIC X(20).
+         03 FILLER PIC X(16) VALUE '*** OUT OF STEP '.
+         03 WS-MIS-OT              PIC ZZZZ9.
+         03 FILLER PIC X(01) VALUE '/'.
+         03 WS-MIS-IN              PIC ZZZZ9.
+         03 FILLER PIC X(13) VALUE SPACES.
+       01 WS-SUMMARY-LINE.
+         03 FILLER PIC X(30) VALUE SPACES.
+         03 FILLER PIC X(20) VALUE 'MISMATCHES FOUND: '.
+         03 WS-SUM-COUNT           PIC ZZZZ9.
+         03 FILLER PIC X(25) VALUE SPACES.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN INPUT VOLEXTR
+           OPEN OUTPUT RECONRPT
+           WRITE RECONRPT-LINE FROM WS-HDG-LINE
+           PERFORM READ-NEXT-EXTRACT
+           PERFORM UNTIL WS-EOF
+             PERFORM CHECK-ONE-GROUP
+             PERFORM READ-NEXT-EXTRACT
+           END-PERFORM
+           MOVE WS-MISMATCH-COUNT TO WS-SUM-COUNT
+           WRITE RECONRPT-LINE FROM WS-SUMMARY-LINE
+           CLOSE VOLEXTR
+           CLOSE RECONRPT
+           GOBACK.
+       READ-NEXT-EXTRACT.
+           READ VOLEXTR
+             AT END MOVE 'Y' TO WS-EOF-FLAG
+           END-READ
+           EXIT.
+       CHECK-ONE-GROUP.
+           MOVE VOLEXTR-RECORD TO CSRGVOL-RECORD
+      *    THE CICS-RETURN GROUP IS BUMPED ON THE WAY OUT ONLY - EXEC
+      *    CICS RETURN ENDS THE TASK, SO THERE IS NO IN SIDE TO EVER
+      *    MATCH IT. EXCLUDE IT FROM THE OT/IN RECONCILIATION CHECK.
+           IF CSRGVOL-GRP-INDEX = CSRGVOL-GRP-CICS-RETURN THEN
+             MOVE CSRGVOL-GRP-NAME TO WS-OK-GRP-NAME
+             MOVE CSRGVOL-COUNT-OT TO WS-OK-OT
+             MOVE CSRGVOL-COUNT-IN TO WS-OK-IN
+             WRITE RECONRPT-LINE FROM WS-OK-LINE
+           ELSE
+             IF CSRGVOL-COUNT-OT = CSRGVOL-COUNT-IN THEN
+               MOVE CSRGVOL-GRP-NAME TO WS-OK-GRP-NAME
+               MOVE CSRGVOL-COUNT-OT TO WS-OK-OT
+               MOVE CSRGVOL-COUNT-IN TO WS-OK-IN
+               WRITE RECONRPT-LINE FROM WS-OK-LINE
+             ELSE
+               MOVE CSRGVOL-GRP-NAME TO WS-MIS-GRP-NAME
+               MOVE CSRGVOL-COUNT-OT TO WS-MIS-OT
+               MOVE CSRGVOL-COUNT-IN TO WS-MIS-IN
+               WRITE RECONRPT-LINE FROM WS-MISMATCH-LINE
+               ADD 1 TO WS-MISMATCH-COUNT
+             END-IF
+           END-IF
+           EXIT.
+       END PROGRAM CBSRECON.

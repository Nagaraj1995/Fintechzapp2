@@ -0,0 +1,112 @@
+      *+---------------------------------------------------------------+
+      *| CBSCSRB                                                       |
+      *|   BULK/MULTI-ACCOUNT INQUIRY COMPANION TO CBSCSRG (REQ 001).  |
+      *|   DFHCOMMAREA IS CSRGBLK - UP TO 500 ACCOUNT NUMBERS IN ONE   |
+      *|   CICS CALL. EACH ROW IS RESOLVED BY LINKING TO CBSCSRG WITH  |
+      *|   A SINGLE-ACCOUNT CSRGREQ COMMAREA, SO THE LOOKUP RULES      |
+      *|   (CUST-NAME/BAL-DATE FEATURE MASK, AUDIT WRITE, GTMEMRC      |
+      *|   COUNTERS) STAY IN ONE PLACE INSTEAD OF BEING DUPLICATED     |
+      *|   HERE. CSRGOPT-BIT-BULK-INQ (REQ 008) GATES BULK INQUIRY AS  |
+      *|   A WHOLE, SEPARATELY FROM CBSCSRG'S OWN PER-ROW SUB-         |
+      *|   FEATURES - IF IT'S OFF FOR THIS REGION, NO ROW IS LINKED    |
+      *|   AND EVERY ROW COMES BACK FEATURE-OFF.                       |
+      *+---------------------------------------------------------------+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBSCSRB.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-PGM-ID                PIC X(08) VALUE 'CBSCSRG'.
+       01 WS-ROW-INDEX              PIC 9(4) COMP-4.
+       01 WS-ROW-AREA.
+          COPY CSRGREQ.
+       COPY CSRGOPT.
+       01 WS-CTL-KEY                PIC X(08).
+       01 WS-RESP                   PIC S9(8) COMP.
+       01 WS-MSG-FEATURE-OFF
+            PIC X(100)
+            VALUE 'BULK LOOKUP NOT AVAILABLE FOR THIS TERMINAL'.
+       01 WS-MSG-BAD-COUNT
+            PIC X(100)
+            VALUE 'CSRGBLK-COUNT EXCEEDS MAXIMUM OF 500 ROWS'.
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+          COPY CSRGBLK.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+      *    REQ 001 REVIEW - CSRGBLK-COUNT IS CALLER-SUPPLIED AND
+      *    DRIVES CSRGBLK-ROW OCCURS 1 TO 500 DEPENDING ON
+      *    CSRGBLK-COUNT (CSRGBLK.CPY). A COUNT OVER 500 WOULD DRIVE
+      *    EITHER LOOP BELOW PAST THE TABLE'S ALLOCATED EXTENT, SO
+      *    REJECT IT HERE WITHOUT ENTERING EITHER LOOP. ROW 1 IS
+      *    ALWAYS SAFE TO TOUCH - THE TABLE RESERVES STORAGE FOR AT
+      *    LEAST ONE OCCURRENCE REGARDLESS OF THE (POSSIBLY BOGUS)
+      *    COUNT VALUE.
+           IF CSRGBLK-COUNT > 500 THEN
+             MOVE 0020 TO CSRGRES-RETCODE IN DFHCOMMAREA(1)
+             MOVE 0401 TO CSRGRES-REASON IN DFHCOMMAREA(1)
+             MOVE WS-MSG-BAD-COUNT TO MESSAGES IN DFHCOMMAREA(1)
+           ELSE
+             PERFORM LOAD-FEATURE-MASK
+             CALL 'EVALOPT' USING CSRGOPT-BIT-BULK-INQ
+                  CSRGOPT-BIT-BULK-INQ CSRGOPT-REGION-MASK
+                  CSRGOPT-BYTECOUNT CSRGOPT-RC
+             IF CSRGOPT-RC NOT = 0 THEN
+               PERFORM VARYING WS-ROW-INDEX FROM 1 BY 1
+                       UNTIL WS-ROW-INDEX > CSRGBLK-COUNT
+                 PERFORM REJECT-ONE-ROW
+               END-PERFORM
+             ELSE
+               PERFORM VARYING WS-ROW-INDEX FROM 1 BY 1
+                       UNTIL WS-ROW-INDEX > CSRGBLK-COUNT
+                 PERFORM RESOLVE-ONE-ROW
+               END-PERFORM
+             END-IF
+           END-IF
+           EXEC CICS RETURN
+           END-EXEC
+           EXIT.
+       LOAD-FEATURE-MASK.
+      *    REQ 008 - SAME CSRGCTL LOOKUP/DEFAULT CBSCSRG USES.
+           MOVE EIBTRMID(1:2) TO WS-CTL-KEY(1:2)
+           MOVE LOW-VALUES TO WS-CTL-KEY(3:6)
+           MOVE CSRGOPT-DEFAULT-MASK TO CSRGOPT-REGION-MASK
+           EXEC CICS READ
+                FILE('CSRGCTL')
+                INTO(CSRGOPT-REGION-MASK)
+                RIDFLD(WS-CTL-KEY)
+                RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL) THEN
+             MOVE CSRGOPT-DEFAULT-MASK TO CSRGOPT-REGION-MASK
+           END-IF
+           EXIT.
+       REJECT-ONE-ROW.
+           MOVE 0020 TO CSRGRES-RETCODE IN DFHCOMMAREA(WS-ROW-INDEX)
+           MOVE 0401 TO CSRGRES-REASON IN DFHCOMMAREA(WS-ROW-INDEX)
+           MOVE WS-MSG-FEATURE-OFF
+                TO MESSAGES IN DFHCOMMAREA(WS-ROW-INDEX)
+           EXIT.
+       RESOLVE-ONE-ROW.
+           MOVE CSRGBLK-ACCOUNT-NO IN DFHCOMMAREA(WS-ROW-INDEX)
+                TO ACCOUNT-NO OF CSRGREQ OF WS-ROW-AREA
+           EXEC CICS LINK
+                PROGRAM(WS-PGM-ID)
+                COMMAREA(WS-ROW-AREA)
+                LENGTH(LENGTH OF WS-ROW-AREA)
+           END-EXEC
+           MOVE CUSTOMER-NAME OF CSRGRES OF WS-ROW-AREA
+                TO CUSTOMER-NAME IN DFHCOMMAREA(WS-ROW-INDEX)
+           MOVE CUSTOMER-ID OF CSRGRES OF WS-ROW-AREA
+                TO CUSTOMER-ID IN DFHCOMMAREA(WS-ROW-INDEX)
+           MOVE SYS-DATE OF CSRGRES OF WS-ROW-AREA
+                TO SYS-DATE IN DFHCOMMAREA(WS-ROW-INDEX)
+           MOVE SYS-TIME OF CSRGRES OF WS-ROW-AREA
+                TO SYS-TIME IN DFHCOMMAREA(WS-ROW-INDEX)
+           MOVE CSRGRES-RETCODE OF WS-ROW-AREA
+                TO CSRGRES-RETCODE IN DFHCOMMAREA(WS-ROW-INDEX)
+           MOVE CSRGRES-REASON OF WS-ROW-AREA
+                TO CSRGRES-REASON IN DFHCOMMAREA(WS-ROW-INDEX)
+           MOVE MESSAGES OF CSRGRES OF WS-ROW-AREA
+                TO MESSAGES IN DFHCOMMAREA(WS-ROW-INDEX)
+           EXIT.
+       END PROGRAM CBSCSRB.

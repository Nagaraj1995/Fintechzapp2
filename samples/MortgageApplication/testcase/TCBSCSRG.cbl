@@ -82,6 +82,9 @@
          5 SYS-DATE PIC X(10).
          5 SYS-TIME PIC X(08).
          5 MESSAGES PIC X(100).
+         5 CSRGRES-STATUS.
+         7 CSRGRES-RETCODE PIC 9(4).
+         7 CSRGRES-REASON PIC 9(4).
        PROCEDURE DIVISION USING AZ-TEST
            DFHEIBLK DFHCOMMAREA.
       * START
@@ -185,6 +188,9 @@
          5 SYS-DATE PIC X(10).
          5 SYS-TIME PIC X(08).
          5 MESSAGES PIC X(100).
+         5 CSRGRES-STATUS.
+         7 CSRGRES-RETCODE PIC 9(4).
+         7 CSRGRES-REASON PIC 9(4).
        PROCEDURE DIVISION.
       * SET INPUT VALUE
            ENTRY "PGM_INPT_CBSCSRG" USING AZ-TEST AZ-INFO-BLOCK

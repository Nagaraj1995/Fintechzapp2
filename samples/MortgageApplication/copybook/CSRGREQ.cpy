@@ -0,0 +1,40 @@
+      *+---------------------------------------------------------------+
+      *| CSRGREQ                                                       |
+      *|   DFHCOMMAREA LAYOUT SHARED BY THE CBSCSRG CUSTOMER INQUIRY   |
+      *|   FAMILY OF TRANSACTIONS (CBSCSRG/CBSCSRM/CSRGTLR).           |
+      *|   CSRGREQ CARRIES THE REQUEST, CSRGRES REDEFINES IT FOR THE  |
+      *|   RESPONSE.                                                   |
+      *+---------------------------------------------------------------+
+       02 CSRGREQ-AREA.
+         03 CSRGREQ.
+           05 ACCOUNT-NO PIC S9(18).
+       02 CSRGRES-AREA REDEFINES CSRGREQ-AREA.
+         03 CSRGRES.
+           05 CUSTOMER-NAME PIC X(50).
+           05 CUSTOMER-ID PIC S9(9).
+           05 SYS-DATE PIC X(10).
+           05 SYS-TIME PIC X(08).
+           05 MESSAGES PIC X(100).
+      *    REQ 000 - STRUCTURED RETURN/REASON CODE, APPENDED AFTER
+      *    THE ORIGINAL FREE-TEXT MESSAGES FIELD (RATHER THAN SPLICED
+      *    IN AHEAD OF IT) SO EVERY FIELD THAT EXISTED BEFORE REQ 000
+      *    KEEPS ITS ORIGINAL OFFSET; CALLERS BUILT AGAINST THE
+      *    PRE-REQ-000 177-BYTE CSRGRES LAYOUT (E.G. TCBSCSRG'S OWN
+      *    HARDCODED DFHCOMMAREA COPIES) CAN ADD THIS GROUP WITHOUT
+      *    RE-BASING ANYTHING THEY ALREADY DECLARE.
+           05 CSRGRES-STATUS.
+             07 CSRGRES-RETCODE PIC 9(4).
+               88 CSRGRES-RC-SUCCESS       VALUE 0000.
+               88 CSRGRES-RC-WARNING       VALUE 0004.
+               88 CSRGRES-RC-NOT-FOUND     VALUE 0008.
+               88 CSRGRES-RC-DB-UNAVAIL    VALUE 0012.
+               88 CSRGRES-RC-REC-LOCKED    VALUE 0016.
+               88 CSRGRES-RC-FEATURE-OFF   VALUE 0020.
+             07 CSRGRES-REASON PIC 9(4).
+               88 CSRGRES-RSN-NONE         VALUE 0000.
+               88 CSRGRES-RSN-NO-ROW       VALUE 0101.
+               88 CSRGRES-RSN-MULTI-ROW    VALUE 0102.
+               88 CSRGRES-RSN-SQL-ERROR    VALUE 0201.
+               88 CSRGRES-RSN-SQL-TIMEOUT  VALUE 0202.
+               88 CSRGRES-RSN-ROW-LOCKED   VALUE 0301.
+               88 CSRGRES-RSN-MASK-OFF     VALUE 0401.

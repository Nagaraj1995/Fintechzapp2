@@ -0,0 +1,13 @@
+      *+---------------------------------------------------------------+
+      *| CSRGRST                                                       |
+      *|   RESTART/CHECKPOINT RECORD FOR THE CBSSWEEP NIGHTLY          |
+      *|   ACCOUNT-SWEEP BATCH DRIVER (REQ 009). ONE RECORD, REWRITTEN |
+      *|   AFTER EVERY SUCCESSFUL CBSCSRG CALL, SO A RERUN CAN SKIP    |
+      *|   FORWARD TO THE LAST ACCOUNT PROCESSED INSTEAD OF STARTING   |
+      *|   FROM THE FIRST RECORD IN THE ACCOUNT MASTER FILE.           |
+      *+---------------------------------------------------------------+
+       01 CSRGRST-RECORD.
+         03 CSRGRST-LAST-ACCOUNT-NO PIC S9(18).
+         03 CSRGRST-RUN-DATE PIC X(10).
+         03 CSRGRST-RUN-TIME PIC X(08).
+         03 CSRGRST-RECORDS-DONE PIC 9(9) COMP-3.

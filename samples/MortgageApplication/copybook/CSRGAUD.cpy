@@ -0,0 +1,25 @@
+      *+---------------------------------------------------------------+
+      *| CSRGAUD                                                       |
+      *|   RECORD LAYOUT FOR THE CBSCSRG CUSTOMER-LOOKUP AUDIT TRAIL   |
+      *|   (REQ 002). WRITTEN BY CBSCSRG/CBSCSRB TO CICS FILE          |
+      *|   CSRGAUD (VSAM KSDS, KEY = CSRGAUD-ACCOUNT-NO +              |
+      *|   CSRGAUD-TIMESTAMP + CSRGAUD-TASK-NO) AFTER EVERY             |
+      *|   SUCCESSFUL LOOKUP. CSRGAUD-TASK-NO (EIBTASKN) IS PART OF    |
+      *|   THE KEY SO TWO LOOKUPS OF THE SAME ACCOUNT IN THE SAME      |
+      *|   SECOND - AS CBSCSRB'S PER-ROW LINK LOOP CAN PRODUCE - DO    |
+      *|   NOT COLLIDE ON A DUPLICATE KEY; EVERY CICS TASK HAS ITS OWN |
+      *|   UNIQUE TASK NUMBER.                                         |
+      *+---------------------------------------------------------------+
+       01 CSRGAUD-RECORD.
+         03 CSRGAUD-KEY.
+           05 CSRGAUD-ACCOUNT-NO PIC S9(18).
+           05 CSRGAUD-TIMESTAMP.
+             07 CSRGAUD-AUD-DATE PIC X(10).
+             07 CSRGAUD-AUD-TIME PIC X(08).
+           05 CSRGAUD-TASK-NO PIC S9(8) COMP.
+         03 CSRGAUD-CUSTOMER-ID PIC S9(9).
+         03 CSRGAUD-TERMINAL-ID PIC X(04).
+         03 CSRGAUD-USER-ID PIC X(08).
+         03 CSRGAUD-TRAN-ID PIC X(04).
+         03 CSRGAUD-PROGRAM-ID PIC X(08).
+         03 CSRGAUD-RETCODE PIC 9(4).

@@ -0,0 +1,55 @@
+      *+---------------------------------------------------------------+
+      *| CSRGMAP                                                       |
+      *|   SYMBOLIC MAP FOR THE CSRGM1 SCREEN (REQ 007), HAND-CARRIED  |
+      *|   TO MATCH THE FIELD LAYOUT IN BMS/CSRGMAP.BMS SINCE THIS     |
+      *|   SANDBOX HAS NO BMS TRANSLATOR TO GENERATE IT. EACH FIELD    |
+      *|   FOLLOWS THE STANDARD DFHMSD L/F/A/I LAYOUT; CSRGM1O         |
+      *|   REDEFINES CSRGM1I SO SENDING DATAONLY REUSES THE SAME      |
+      *|   STORAGE THE RECEIVE MAP FILLED IN.                          |
+      *+---------------------------------------------------------------+
+       01 CSRGM1I.
+         02 FILLER PIC X(12).
+         02 ACCTNOL PIC S9(4) COMP.
+         02 ACCTNOF PIC X.
+         02 FILLER REDEFINES ACCTNOF.
+           03 ACCTNOA PIC X.
+         02 ACCTNOI PIC X(18).
+         02 CUSTNAMEL PIC S9(4) COMP.
+         02 CUSTNAMEF PIC X.
+         02 FILLER REDEFINES CUSTNAMEF.
+           03 CUSTNAMEA PIC X.
+         02 CUSTNAMEI PIC X(50).
+         02 CUSTIDL PIC S9(4) COMP.
+         02 CUSTIDF PIC X.
+         02 FILLER REDEFINES CUSTIDF.
+           03 CUSTIDA PIC X.
+         02 CUSTIDI PIC X(09).
+         02 SYSDATEL PIC S9(4) COMP.
+         02 SYSDATEF PIC X.
+         02 FILLER REDEFINES SYSDATEF.
+           03 SYSDATEA PIC X.
+         02 SYSDATEI PIC X(10).
+         02 SYSTIMEL PIC S9(4) COMP.
+         02 SYSTIMEF PIC X.
+         02 FILLER REDEFINES SYSTIMEF.
+           03 SYSTIMEA PIC X.
+         02 SYSTIMEI PIC X(08).
+         02 MSGL PIC S9(4) COMP.
+         02 MSGF PIC X.
+         02 FILLER REDEFINES MSGF.
+           03 MSGA PIC X.
+         02 MSGI PIC X(79).
+       01 CSRGM1O REDEFINES CSRGM1I.
+         02 FILLER PIC X(12).
+         02 FILLER PIC X(03).
+         02 ACCTNOO PIC X(18).
+         02 FILLER PIC X(03).
+         02 CUSTNAMEO PIC X(50).
+         02 FILLER PIC X(03).
+         02 CUSTIDO PIC X(09).
+         02 FILLER PIC X(03).
+         02 SYSDATEO PIC X(10).
+         02 FILLER PIC X(03).
+         02 SYSTIMEO PIC X(08).
+         02 FILLER PIC X(03).
+         02 MSGO PIC X(79).

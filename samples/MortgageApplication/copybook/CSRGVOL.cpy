@@ -0,0 +1,25 @@
+      *+---------------------------------------------------------------+
+      *| CSRGVOL                                                       |
+      *|   EXTRACT RECORD LAYOUT CARRYING A SNAPSHOT OF GTMEMRC'S      |
+      *|   PER-STATEMENT-GROUP RECORD-COUNT-IO TABLE OUT OF CICS SO    |
+      *|   BATCH CAN REPORT ON IT (REQ 003) AND RECONCILE IT (REQ 005) |
+      *|   WITHOUT LOSING THE COUNTS WHEN THE REGION RECYCLES.         |
+      *|   WRITTEN BY CBSVOLDP TO TD QUEUE CSRGVOL (EXTRAPARTITION,    |
+      *|   MAPPED TO THE SEQUENTIAL DATASET CBSVOLDP READS AS          |
+      *|   VOLEXTR). ONE RECORD PER STATEMENT GROUP.                   |
+      *+---------------------------------------------------------------+
+       01 CSRGVOL-RECORD.
+         03 CSRGVOL-EXTRACT-DATE PIC X(10).
+         03 CSRGVOL-EXTRACT-TIME PIC X(08).
+         03 CSRGVOL-PROGRAM-ID PIC X(08).
+         03 CSRGVOL-GRP-INDEX PIC 9(4).
+         03 CSRGVOL-GRP-NAME PIC X(20).
+         03 CSRGVOL-COUNT-OT PIC 9(5).
+         03 CSRGVOL-COUNT-IN PIC 9(5).
+      *+---------------------------------------------------------------+
+      *| STATEMENT GROUP ASSIGNMENTS USED BY CBSCSRG/CBSCSRB (REQ 006) |
+      *+---------------------------------------------------------------+
+       01 CSRGVOL-GROUP-COUNT PIC 9(4) COMP-4 VALUE 3.
+       01 CSRGVOL-GRP-CICS-RETURN PIC 9(4) COMP-4 VALUE 1.
+       01 CSRGVOL-GRP-SELECT-INTO PIC 9(4) COMP-4 VALUE 2.
+       01 CSRGVOL-GRP-UPDATE PIC 9(4) COMP-4 VALUE 3.

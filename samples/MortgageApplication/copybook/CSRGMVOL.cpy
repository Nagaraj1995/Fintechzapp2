@@ -0,0 +1,14 @@
+      *+---------------------------------------------------------------+
+      *| CSRGMVOL                                                      |
+      *|   CBSCSRM'S OWN STATEMENT-GROUP ASSIGNMENTS AND GTMEMRC GROUP |
+      *|   COUNT. CBSCSRM BUMPS THESE THE SAME WAY CBSCSRG BUMPS       |
+      *|   CSRGVOL.CPY'S GROUPS, BUT THROUGH ITS OWN EXTERNAL WORK     |
+      *|   AREA (WS-CBSCSRM-GTMEMRC-WORK-AREA) SO CBSCSRM'S INSERT/    |
+      *|   UPDATE/SELECT TRAFFIC DOES NOT LAND IN CBSCSRG'S COUNTERS - |
+      *|   CBSVOLDP/CBSVOLRP/CBSRECON (REQ 003/005) REPORT AND         |
+      *|   RECONCILE CBSCSRG'S CALL VOLUME ONLY.                       |
+      *+---------------------------------------------------------------+
+       01 CSRGMVOL-GROUP-COUNT PIC 9(4) COMP-4 VALUE 3.
+       01 CSRGMVOL-GRP-CICS-RETURN PIC 9(4) COMP-4 VALUE 1.
+       01 CSRGMVOL-GRP-SELECT-INTO PIC 9(4) COMP-4 VALUE 2.
+       01 CSRGMVOL-GRP-UPDATE PIC 9(4) COMP-4 VALUE 3.

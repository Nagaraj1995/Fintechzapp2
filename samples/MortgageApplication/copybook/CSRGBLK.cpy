@@ -0,0 +1,24 @@
+      *+---------------------------------------------------------------+
+      *| CSRGBLK                                                       |
+      *|   DFHCOMMAREA LAYOUT FOR THE CBSCSRB BULK/MULTI-ACCOUNT       |
+      *|   INQUIRY COMPANION TRANSACTION (REQ 001). ONE CICS CALL      |
+      *|   CARRIES UP TO 500 ACCOUNT NUMBERS IN AND THE MATCHING       |
+      *|   CUSTOMER ROWS BACK OUT. EACH ROW IS FILLED IN BY THE        |
+      *|   CALLER (CSRGBLK-ACCOUNT-NO ONLY) AND COMPLETED IN PLACE BY  |
+      *|   CBSCSRB (THE REMAINING FIELDS), THE SAME WAY CSRGREQ/       |
+      *|   CSRGRES OVERLAY A SINGLE-ROW COMMAREA - THERE IS NO         |
+      *|   REDEFINES HERE BECAUSE THE ROW TABLE IS VARIABLE LENGTH.    |
+      *+---------------------------------------------------------------+
+       02 CSRGBLKREQ.
+         03 CSRGBLK-COUNT PIC 9(4) COMP-3.
+         03 CSRGBLK-ROW OCCURS 1 TO 500 TIMES
+               DEPENDING ON CSRGBLK-COUNT.
+           05 CSRGBLK-ACCOUNT-NO PIC S9(18).
+           05 CUSTOMER-NAME PIC X(50).
+           05 CUSTOMER-ID PIC S9(9).
+           05 SYS-DATE PIC X(10).
+           05 SYS-TIME PIC X(08).
+           05 CSRGRES-STATUS.
+             07 CSRGRES-RETCODE PIC 9(4).
+             07 CSRGRES-REASON PIC 9(4).
+           05 MESSAGES PIC X(100).

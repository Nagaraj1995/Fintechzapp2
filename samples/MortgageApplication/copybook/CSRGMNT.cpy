@@ -0,0 +1,23 @@
+      *+---------------------------------------------------------------+
+      *| CSRGMNT                                                       |
+      *|   DFHCOMMAREA LAYOUT FOR THE CBSCSRM MAINTENANCE TRANSACTION  |
+      *|   (REQ 004). SAME REQUEST/RESPONSE-REDEFINES-REQUEST          |
+      *|   CONVENTION AS CSRGREQ. CSRGMNT-FUNCTION SELECTS ADD VS      |
+      *|   UPDATE; CBSCSRM ISSUES THE MATCHING EXEC SQL INSERT/UPDATE  |
+      *|   AGAINST THE SAME CUSTOMER TABLE CBSCSRG READS.              |
+      *+---------------------------------------------------------------+
+       02 CSRGMNTREQ.
+         03 CSRGMNT-FUNCTION PIC X(01).
+           88 CSRGMNT-FN-ADD VALUE 'A'.
+           88 CSRGMNT-FN-UPDATE VALUE 'U'.
+         03 CSRGMNT-ACCOUNT-NO PIC S9(18).
+         03 CSRGMNT-CUSTOMER-NAME PIC X(50).
+       02 CSRGMNTRES REDEFINES CSRGMNTREQ.
+         03 CSRGMNT-RES-FUNCTION PIC X(01).
+         03 CSRGMNT-RES-ACCOUNT-NO PIC S9(18).
+         03 CSRGMNT-RES-CUSTOMER-NAME PIC X(50).
+         03 CSRGMNT-RES-CUSTOMER-ID PIC S9(9).
+         03 CSRGMNT-STATUS.
+           05 CSRGMNT-RETCODE PIC 9(4).
+           05 CSRGMNT-REASON PIC 9(4).
+         03 CSRGMNT-MESSAGES PIC X(100).

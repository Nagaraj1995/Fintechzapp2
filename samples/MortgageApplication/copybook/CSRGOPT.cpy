@@ -0,0 +1,24 @@
+      *+---------------------------------------------------------------+
+      *| CSRGOPT                                                       |
+      *|   PER-REGION/PER-TERMINAL FEATURE MASK FOR CBSCSRG SUB-       |
+      *|   FEATURES (REQ 008), EVALUATED WITH THE SAME BYTE-LEVEL      |
+      *|   AND/COMPARE ALGORITHM 'EVALOPT' ALREADY USES TO GATE        |
+      *|   EXEC CICS RETURN. EACH FEATURE BIT IS TESTED BY CALLING     |
+      *|   EVALOPT WITH G-MASK = COM-MASK = THE FEATURE'S OWN BIT (SO  |
+      *|   ONLY THAT BIT IS ISOLATED) AND O-ARG0 = CSRGOPT-REGION-MASK |
+      *|   (THE LIVE, PER-REGION ENABLED-FEATURE BITS). RTN01 = 0      |
+      *|   MEANS THE BIT IS ON, I.E. THE FEATURE IS ENABLED.           |
+      *+---------------------------------------------------------------+
+       01 CSRGOPT-REGION-MASK PIC X(1).
+      *    DEFAULT WHEN NO CSRGCTL CONTROL RECORD EXISTS FOR THE
+      *    REQUESTING REGION/TERMINAL: EVERYTHING ON, SO SITES THAT
+      *    HAVE NOT YET ADOPTED THE CSRGCTL FILE SEE NO BEHAVIOR
+      *    CHANGE.
+       01 CSRGOPT-DEFAULT-MASK PIC X(1) VALUE X'FF'.
+      *    INDIVIDUAL FEATURE BITS, HIGH ORDER BIT FIRST.
+       01 CSRGOPT-BIT-CUST-NAME PIC X(1) VALUE X'80'.
+       01 CSRGOPT-BIT-BAL-DATE PIC X(1) VALUE X'40'.
+       01 CSRGOPT-BIT-BULK-INQ PIC X(1) VALUE X'20'.
+       01 CSRGOPT-BIT-MAINT    PIC X(1) VALUE X'10'.
+       01 CSRGOPT-BYTECOUNT PIC S9(8) COMP VALUE 1.
+       01 CSRGOPT-RC PIC 9(1).
